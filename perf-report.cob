@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. PERF-REPORT.                                         000002
+000200* Combined grade/employee performance report - joins the latest   000003
+000250* GRDHIST grade-history record to each EMPLOYEE-MASTER row on ID  000004
+000300* so roster and grade data can be read in one place               000005
+000350 ENVIRONMENT DIVISION.                                            000006
+000400 INPUT-OUTPUT SECTION.                                            000007
+000450 FILE-CONTROL.                                                    000008
+000500     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"                   000009
+000550         ORGANIZATION IS INDEXED                                  000010
+000600         ACCESS MODE IS SEQUENTIAL                                000011
+000650         RECORD KEY IS EMP-ID OF EMPLOYEE-MASTER-RECORD.          000012
+000700     SELECT GRADE-HISTORY ASSIGN TO "GRDHIST"                     000013
+000750         ORGANIZATION IS LINE SEQUENTIAL.                         000014
+000800     SELECT PERF-RPT ASSIGN TO "PERFRPT"                          000015
+000850         ORGANIZATION IS LINE SEQUENTIAL.                         000016
+000900 DATA DIVISION.                                                   000017
+000950 FILE SECTION.                                                    000018
+001000 FD  EMPLOYEE-MASTER.                                             000019
+001050 01  EMPLOYEE-MASTER-RECORD.                                      000020
+001100     COPY EMPREC.                                                 000021
+001150 FD  GRADE-HISTORY.                                               000022
+001200 01  GRADE-HISTORY-REC.                                           000023
+001250     COPY GRDHISTREC.                                             000024
+001300 FD  PERF-RPT.                                                    000025
+001350 01  PERF-RPT-LINE    PIC X(80).                                  000026
+001400 WORKING-STORAGE SECTION.                                         000027
+001450 01  WS-EOF-SW          PIC X VALUE "N".                          000028
+001500     88  END-OF-MASTER  VALUE "Y".                                000029
+001550* Employee roster, loaded from EMPLOYEE-MASTER in key order       000030
+001600 78  WS-MAX-EMPLOYEES   VALUE 9999.                               000031
+001650 01  WS-EMP-COUNT       PIC 9(4) VALUE ZERO.                      000032
+001700 01  EMP-TABLE.                                                   000033
+001750     05  EMPLOYEE OCCURS 0 TO WS-MAX-EMPLOYEES TIMES              000034
+001800             DEPENDING ON WS-EMP-COUNT.                           000035
+001850         COPY EMPREC.                                             000036
+001900 01  WS-IDX             PIC 9(4).                                 000037
+001950* Grade-history entries, loaded from GRDHIST - every term every   000038
+002000* student was graded, most recent kept per student by the join    000039
+002050 01  WS-HIST-EOF-SW     PIC X VALUE "N".                          000040
+002100     88  END-OF-HIST    VALUE "Y".                                000041
+002150 78  WS-MAX-HIST        VALUE 9999.                               000042
+002200 01  WS-HIST-CNT        PIC 9(4) VALUE ZERO.                      000043
+002250 01  HIST-TABLE.                                                  000044
+002300     05  HIST-ENTRY OCCURS 0 TO WS-MAX-HIST TIMES                 000045
+002350             DEPENDING ON WS-HIST-CNT.                            000046
+002400         COPY GRDHISTREC.                                         000047
+002450 01  WS-HIST-IDX        PIC 9(4).                                 000048
+002500* Latest-grade lookup result for one employee                     000049
+002550 01  WS-BEST-IDX        PIC 9(4) VALUE ZERO.                      000050
+002600 01  WS-BEST-TS         PIC 9(14) VALUE ZERO.                     000051
+002650 01  WS-FOUND-SW        PIC X VALUE "N".                          000052
+002700     88  WS-FOUND       VALUE "Y".                                000053
+002750* Report heading and detail lines                                 000054
+002800 01  WS-HDG-1.                                                    000055
+002850     05  FILLER     PIC X(36)                                     000056
+002900             VALUE "EMPLOYEE/GRADE PERFORMANCE REPORT".           000057
+002950 01  WS-HDG-2.                                                    000058
+003000     05  FILLER     PIC X(10) VALUE "EMP ID".                     000059
+003050     05  FILLER     PIC X(14) VALUE "EMPLOYEE NAME".              000060
+003100     05  FILLER     PIC X(5)  VALUE "AGE".                        000061
+003150     05  FILLER     PIC X(8)  VALUE "TERM".                       000062
+003200     05  FILLER     PIC X(7)  VALUE "GRADE".                      000063
+003250     05  FILLER     PIC X(6)  VALUE "LTTR".                       000064
+003300 01  WS-DETAIL-LINE.                                              000065
+003350     05  DTL-EMP-ID    PIC X(9).                                  000066
+003400     05  DTL-EMP-NAME  PIC X(14).                                 000067
+003450     05  DTL-EMP-AGE   PIC ZZ9.                                   000068
+003500     05  FILLER        PIC X(2) VALUE SPACES.                     000069
+003550     05  DTL-TERM      PIC X(8).                                  000070
+003600     05  DTL-GRADE     PIC ZZ9.                                   000071
+003650     05  FILLER        PIC X(4) VALUE SPACES.                     000072
+003700     05  DTL-LETTER    PIC X.                                     000073
+003750 01  WS-FOOTER-LINE.                                              000074
+003800     05  FILLER        PIC X(20) VALUE "TOTAL EMPLOYEES:".        000075
+003850     05  FILLER        PIC X VALUE SPACE.                         000076
+003900     05  FTR-EMP-COUNT PIC ZZZZ9.                                 000077
+003950 PROCEDURE DIVISION.                                              000078
+004000 0000-MAIN.                                                       000079
+004050     PERFORM 1000-LOAD-EMPLOYEES.                                 000080
+004100     PERFORM 2000-LOAD-GRADE-HISTORY.                             000081
+004150     PERFORM 3000-PRINT-COMBINED-REPORT.                          000082
+004200     STOP RUN.                                                    000083
+004250* Read EMPLOYEE-MASTER sequentially (key order) into EMP-TABLE    000084
+004300 1000-LOAD-EMPLOYEES.                                             000085
+004350     OPEN INPUT EMPLOYEE-MASTER.                                  000086
+004400     PERFORM UNTIL END-OF-MASTER                                  000087
+004450             OR WS-EMP-COUNT = WS-MAX-EMPLOYEES                   000088
+004500         READ EMPLOYEE-MASTER NEXT RECORD                         000089
+004550             AT END                                               000090
+004600                 SET END-OF-MASTER TO TRUE                        000091
+004650             NOT AT END                                           000092
+004700                 ADD 1 TO WS-EMP-COUNT                            000093
+004750                 MOVE EMPLOYEE-MASTER-RECORD                      000094
+004800                     TO EMPLOYEE (WS-EMP-COUNT)                   000095
+004850         END-READ                                                 000096
+004900     END-PERFORM.                                                 000097
+004950     CLOSE EMPLOYEE-MASTER.                                       000098
+005000* Read every grade-history record into HIST-TABLE                 000099
+005050 2000-LOAD-GRADE-HISTORY.                                         000100
+005100     OPEN INPUT GRADE-HISTORY.                                    000101
+005150     PERFORM UNTIL END-OF-HIST                                    000102
+005200             OR WS-HIST-CNT = WS-MAX-HIST                         000103
+005250         READ GRADE-HISTORY                                       000104
+005300             AT END                                               000105
+005350                 SET END-OF-HIST TO TRUE                          000106
+005400             NOT AT END                                           000107
+005450                 ADD 1 TO WS-HIST-CNT                             000108
+005500                 MOVE GRADE-HISTORY-REC                           000109
+005550                     TO HIST-ENTRY (WS-HIST-CNT)                  000110
+005600         END-READ                                                 000111
+005650     END-PERFORM.                                                 000112
+005700     CLOSE GRADE-HISTORY.                                         000113
+005750* Print one line per employee with that employee's latest graded  000114
+005800* term, or blank grade columns if no grade history matches        000115
+005850 3000-PRINT-COMBINED-REPORT.                                      000116
+005900     OPEN OUTPUT PERF-RPT.                                        000117
+005950     WRITE PERF-RPT-LINE FROM WS-HDG-1.                           000118
+006000     WRITE PERF-RPT-LINE FROM SPACES.                             000119
+006050     WRITE PERF-RPT-LINE FROM WS-HDG-2.                           000120
+006100     WRITE PERF-RPT-LINE FROM SPACES.                             000121
+006150     PERFORM VARYING WS-IDX FROM 1 BY 1                           000122
+006200             UNTIL WS-IDX > WS-EMP-COUNT                          000123
+006250         PERFORM 3100-FIND-LATEST-GRADE                           000124
+006300         MOVE EMP-ID OF EMPLOYEE (WS-IDX)   TO DTL-EMP-ID         000125
+006350         MOVE EMP-NAME OF EMPLOYEE (WS-IDX) TO DTL-EMP-NAME       000126
+006400         MOVE EMP-AGE OF EMPLOYEE (WS-IDX)  TO DTL-EMP-AGE        000127
+006450         IF WS-FOUND                                              000128
+006500             MOVE HIST-TERM OF HIST-ENTRY (WS-BEST-IDX)           000129
+006550                 TO DTL-TERM                                      000130
+006600             MOVE HIST-GRADE OF HIST-ENTRY (WS-BEST-IDX)          000131
+006650                 TO DTL-GRADE                                     000132
+006700             MOVE HIST-LETTER OF HIST-ENTRY (WS-BEST-IDX)         000133
+006750                 TO DTL-LETTER                                    000134
+006800         ELSE                                                     000135
+006850             MOVE "NONE" TO DTL-TERM                              000136
+006900             MOVE ZERO TO DTL-GRADE                               000137
+006950             MOVE SPACE TO DTL-LETTER                             000138
+007000         END-IF                                                   000139
+007050         WRITE PERF-RPT-LINE FROM WS-DETAIL-LINE                  000140
+007100     END-PERFORM.                                                 000141
+007150     MOVE WS-EMP-COUNT TO FTR-EMP-COUNT.                          000142
+007200     WRITE PERF-RPT-LINE FROM SPACES.                             000143
+007250     WRITE PERF-RPT-LINE FROM WS-FOOTER-LINE.                     000144
+007300     CLOSE PERF-RPT.                                              000145
+007350* Join on ID - a grade-history student id is matched to an        000146
+007400* employee id by its leading 5 characters, since EMP-ID is a      000147
+007450* 5-char key and STU-ID a 9-char key sharing the same id space.   000148
+007500* Keep the matching entry with the highest timestamp              000149
+007550 3100-FIND-LATEST-GRADE.                                          000150
+007600     MOVE "N" TO WS-FOUND-SW.                                     000151
+007650     MOVE ZERO TO WS-BEST-TS.                                     000152
+007700     PERFORM VARYING WS-HIST-IDX FROM 1 BY 1                      000153
+007750             UNTIL WS-HIST-IDX > WS-HIST-CNT                      000154
+007800         IF HIST-STU-ID OF HIST-ENTRY (WS-HIST-IDX) (1:5) =       000155
+007850                 EMP-ID OF EMPLOYEE (WS-IDX)                      000156
+007900             IF HIST-TIMESTAMP OF HIST-ENTRY (WS-HIST-IDX)        000157
+007950                     > WS-BEST-TS                                 000158
+008000                 MOVE HIST-TIMESTAMP OF HIST-ENTRY (WS-HIST-IDX)  000159
+008050                     TO WS-BEST-TS                                000160
+008100                 MOVE WS-HIST-IDX TO WS-BEST-IDX                  000161
+008150                 SET WS-FOUND TO TRUE                             000162
+008200             END-IF                                               000163
+008250         END-IF                                                   000164
+008300     END-PERFORM.                                                 000165
