@@ -0,0 +1,9 @@
+000100* AUDITREC - shared change-audit record layout for the employee   000001
+000150* master, COPYed into every program that logs add/change/delete   000002
+000200* activity against EMPLOYEE-MASTER                                000003
+000250     10  AUD-EMP-ID      PIC X(5).                                000004
+000300     10  AUD-FIELD       PIC X(10).                               000005
+000350     10  AUD-OLD-VALUE   PIC X(10).                               000006
+000400     10  AUD-NEW-VALUE   PIC X(10).                               000007
+000450     10  AUD-USERID      PIC X(8).                                000008
+000500     10  AUD-TIMESTAMP   PIC 9(14).                               000009
