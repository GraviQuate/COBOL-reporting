@@ -0,0 +1,8 @@
+000100* GRDHISTREC - shared grade-history record layout                 000001
+000150* COPYed into the GRADE-HISTORY file record in every program that 000002
+000200* reads or writes GRDHIST so the PIC clauses stay in one place.   000003
+000250    10  HIST-STU-ID     PIC X(9).                                 000004
+000300    10  HIST-TERM       PIC X(6).                                 000005
+000350    10  HIST-GRADE      PIC 999.                                  000006
+000400    10  HIST-LETTER     PIC X.                                    000007
+000450    10  HIST-TIMESTAMP  PIC 9(14).                                000008
