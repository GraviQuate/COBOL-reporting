@@ -0,0 +1,9 @@
+000100* EMPREC - shared employee record layout                          000001
+000150* COPYed into the EMPLOYEE-MASTER file record and into the        000002
+000200* EMP-TABLE in-memory array so every program keeps the same       000003
+000250* PIC clauses in one place.                                       000004
+000300    10  EMP-ID    PIC XXXXX.                                      000005
+000350    10  EMP-NAME  PIC A(10).                                      000006
+000400    10  EMP-AGE   PIC 99.                                         000007
+000450* Effective date (YYYYMMDD) this row was last added or changed    000008
+000500    10  EMP-EFF-DATE  PIC 9(8).                                   000009
