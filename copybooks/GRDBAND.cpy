@@ -0,0 +1,6 @@
+000100* GRDBAND - shared letter-grade band layout                       000001
+000150* COPYed into the GRDPARM parameter file record and into the      000002
+000200* in-memory band table so every program keeps the same            000003
+000250* PIC clauses in one place.                                       000004
+000300    10  GRD-LETTER     PIC X.                                     000005
+000350    10  GRD-MIN-SCORE  PIC 999.                                   000006
