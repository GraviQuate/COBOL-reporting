@@ -0,0 +1,8 @@
+000100* RUNLOGREC - shared run-level control-total log record layout    000001
+000150* COPYed into RUNLOG by every batch program so the nightly        000002
+000200* reconciliation can see records-read/records-written for the     000003
+000250* whole batch window in one file instead of four separate outputs 000004
+000300    10  RUNLOG-PROGRAM          PIC X(8).                         000005
+000350    10  RUNLOG-TIMESTAMP        PIC 9(14).                        000006
+000400    10  RUNLOG-RECORDS-READ     PIC 9(7).                         000007
+000450    10  RUNLOG-RECORDS-WRITTEN  PIC 9(7).                         000008
