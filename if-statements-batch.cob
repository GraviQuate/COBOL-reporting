@@ -0,0 +1,222 @@
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. IF-STATEMENTS-BATCH.                                 000002
+000200* Batch variant of IF-STATEMENTS - processes a whole file of      000003
+000250* student-id/GRADE pairs instead of one interactively-typed GRADE 000004
+000300 ENVIRONMENT DIVISION.                                            000005
+000350 INPUT-OUTPUT SECTION.                                            000006
+000400 FILE-CONTROL.                                                    000007
+000450     SELECT GRADE-TRANSACTIONS ASSIGN TO "GRDTXN"                 000008
+000500         ORGANIZATION IS LINE SEQUENTIAL.                         000009
+000550     SELECT GRADE-ROSTER-RPT ASSIGN TO "GRDRPT"                   000010
+000600         ORGANIZATION IS LINE SEQUENTIAL.                         000011
+000650* Letter-grade band cutoffs - optional, defaults to a standard    000012
+000700* A/B/C/D/F 90/80/70/60/0 scale when the parameter file is absent 000013
+000750     SELECT OPTIONAL GRADE-PARAMETERS ASSIGN TO "GRDPARM"         000014
+000800         ORGANIZATION IS LINE SEQUENTIAL.                         000015
+000850* Current term - optional, defaults to the run year/month when    000016
+000900* no control card is present                                      000017
+000950     SELECT OPTIONAL TERM-CONTROL ASSIGN TO "GRDTERM"             000018
+001000         ORGANIZATION IS LINE SEQUENTIAL.                         000019
+001050* Grade-history file - one record per student per term, appended  000020
+001100* to run after run for trend reporting                            000021
+001150     SELECT GRADE-HISTORY ASSIGN TO "GRDHIST"                     000022
+001200         ORGANIZATION IS LINE SEQUENTIAL                          000023
+001250         FILE STATUS IS WS-HIST-STATUS.                           000024
+001300* Run-level control-total log - every batch program appends its   000025
+001350* records-read/written counts here for nightly reconciliation     000026
+001400     SELECT RUN-LOG ASSIGN TO "RUNLOG"                            000027
+001450         ORGANIZATION IS LINE SEQUENTIAL                          000028
+001500         FILE STATUS IS WS-RUNLOG-STATUS.                         000029
+001550 DATA DIVISION.                                                   000030
+001600 FILE SECTION.                                                    000031
+001650 FD  GRADE-TRANSACTIONS.                                          000032
+001700 01  GRADE-TRANSACTION-REC.                                       000033
+001750     05  STU-ID      PIC X(9).                                    000034
+001800     05  STU-GRADE   PIC 999.                                     000035
+001850 FD  GRADE-ROSTER-RPT.                                            000036
+001900 01  GRADE-ROSTER-LINE  PIC X(80).                                000037
+001950 FD  GRADE-PARAMETERS.                                            000038
+002000 01  GRADE-PARAMETER-REC.                                         000039
+002050     COPY GRDBAND.                                                000040
+002100 FD  TERM-CONTROL.                                                000041
+002150 01  TERM-CONTROL-REC.                                            000042
+002200     05  CTL-TERM    PIC X(6).                                    000043
+002250 FD  GRADE-HISTORY.                                               000044
+002300 01  GRADE-HISTORY-REC.                                           000045
+002350     COPY GRDHISTREC.                                             000046
+002400 FD  RUN-LOG.                                                     000047
+002450 01  RUN-LOG-RECORD.                                              000048
+002500     COPY RUNLOGREC.                                              000049
+002550 WORKING-STORAGE SECTION.                                         000050
+002600 01  WS-RUNLOG-STATUS   PIC XX.                                   000051
+002650 01  WS-WRITE-CNT       PIC 9(7) VALUE ZERO.                      000052
+002700* Current term, stamped onto every grade-history record this run  000053
+002750 01  WS-TERM            PIC X(6) VALUE SPACES.                    000054
+002800 01  WS-HIST-STATUS     PIC XX.                                   000055
+002850 01  WS-EOF-SW          PIC X VALUE "N".                          000056
+002900     88  END-OF-GRADES  VALUE "Y".                                000057
+002950 01  WS-STUDENT-CNT     PIC 9(5) VALUE ZERO.                      000058
+003000 01  WS-PASS-CNT        PIC 9(5) VALUE ZERO.                      000059
+003050 01  WS-FAIL-CNT        PIC 9(5) VALUE ZERO.                      000060
+003100 01  WS-PASS-PCT        PIC 999V99 VALUE ZERO.                    000061
+003150* Letter-grade bands, highest cutoff first - GRD-MIN-SCORE is the 000062
+003200* lowest score that still earns GRD-LETTER                        000063
+003250 78  WS-MAX-BANDS       VALUE 10.                                 000064
+003300 01  WS-BAND-CNT        PIC 99 VALUE ZERO.                        000065
+003350 01  GRD-BAND-TABLE.                                              000066
+003400     05  GRD-BAND OCCURS 1 TO WS-MAX-BANDS TIMES                  000067
+003450             DEPENDING ON WS-BAND-CNT.                            000068
+003500         COPY GRDBAND.                                            000069
+003550 01  WS-BAND-IDX        PIC 99.                                   000070
+003600 01  WS-GRADE-LETTER    PIC X VALUE "F".                          000071
+003650* One detail line per student - id, grade, letter grade           000072
+003700 01  WS-DETAIL-LINE.                                              000073
+003750     05  DTL-STU-ID     PIC X(12).                                000074
+003800     05  DTL-STU-GRADE  PIC ZZ9.                                  000075
+003850     05  FILLER         PIC X(3) VALUE SPACES.                    000076
+003900     05  DTL-LETTER     PIC X.                                    000077
+003950 01  WS-HDG-1.                                                    000078
+004000     05  FILLER         PIC X(17) VALUE "STUDENT ID".             000079
+004050     05  FILLER         PIC X(8)  VALUE "GRADE".                  000080
+004100     05  FILLER         PIC X(6)  VALUE "LTTR".                   000081
+004150 01  WS-FOOTER-1.                                                 000082
+004200     05  FILLER         PIC X(20) VALUE "STUDENTS PASSED:".       000083
+004250     05  FTR-PASS-CNT   PIC ZZZZ9.                                000084
+004300 01  WS-FOOTER-2.                                                 000085
+004350     05  FILLER         PIC X(20) VALUE "STUDENTS FAILED:".       000086
+004400     05  FTR-FAIL-CNT   PIC ZZZZ9.                                000087
+004450 01  WS-FOOTER-3.                                                 000088
+004500     05  FILLER         PIC X(20) VALUE "PASS PERCENTAGE:".       000089
+004550     05  FTR-PASS-PCT   PIC ZZ9.99.                               000090
+004600     05  FILLER         PIC X VALUE "%".                          000091
+004650 PROCEDURE DIVISION.                                              000092
+004700 0000-MAIN.                                                       000093
+004750     PERFORM 1000-LOAD-GRADE-BANDS.                               000094
+004800     PERFORM 1500-GET-CURRENT-TERM.                               000095
+004850     OPEN INPUT GRADE-TRANSACTIONS.                               000096
+004900     OPEN OUTPUT GRADE-ROSTER-RPT.                                000097
+004950     OPEN EXTEND GRADE-HISTORY.                                   000098
+005000     IF WS-HIST-STATUS = "35"                                     000099
+005050         OPEN OUTPUT GRADE-HISTORY                                000100
+005100     END-IF.                                                      000101
+005150     WRITE GRADE-ROSTER-LINE FROM WS-HDG-1.                       000102
+005200     WRITE GRADE-ROSTER-LINE FROM SPACES.                         000103
+005250     PERFORM UNTIL END-OF-GRADES                                  000104
+005300         READ GRADE-TRANSACTIONS                                  000105
+005350             AT END                                               000106
+005400                 SET END-OF-GRADES TO TRUE                        000107
+005450             NOT AT END                                           000108
+005500                 PERFORM 2000-PROCESS-STUDENT                     000109
+005550         END-READ                                                 000110
+005600     END-PERFORM.                                                 000111
+005650     PERFORM 3000-PRINT-FOOTER.                                   000112
+005700     CLOSE GRADE-TRANSACTIONS.                                    000113
+005750     CLOSE GRADE-ROSTER-RPT.                                      000114
+005800     CLOSE GRADE-HISTORY.                                         000115
+005850     PERFORM 8000-WRITE-RUN-LOG.                                  000116
+005900     STOP RUN.                                                    000117
+005950* Read the band cutoffs from GRDPARM, highest cutoff first; fall  000118
+006000* back to a standard A/B/C/D/F 90/80/70/60/0 scale when the       000119
+006050* parameter file is missing or empty                              000120
+006100 1000-LOAD-GRADE-BANDS.                                           000121
+006150     OPEN INPUT GRADE-PARAMETERS.                                 000122
+006200     PERFORM UNTIL WS-BAND-CNT = WS-MAX-BANDS                     000123
+006250         READ GRADE-PARAMETERS                                    000124
+006300             AT END                                               000125
+006350                 EXIT PERFORM                                     000126
+006400             NOT AT END                                           000127
+006450                 ADD 1 TO WS-BAND-CNT                             000128
+006500                 MOVE GRADE-PARAMETER-REC                         000129
+006550                     TO GRD-BAND (WS-BAND-CNT)                    000130
+006600         END-READ                                                 000131
+006650     END-PERFORM.                                                 000132
+006700     CLOSE GRADE-PARAMETERS.                                      000133
+006750     IF WS-BAND-CNT = 0                                           000134
+006800         MOVE 5 TO WS-BAND-CNT                                    000135
+006850         MOVE "A" TO GRD-LETTER OF GRD-BAND (1)                   000136
+006900         MOVE 090 TO GRD-MIN-SCORE OF GRD-BAND (1)                000137
+006950         MOVE "B" TO GRD-LETTER OF GRD-BAND (2)                   000138
+007000         MOVE 080 TO GRD-MIN-SCORE OF GRD-BAND (2)                000139
+007050         MOVE "C" TO GRD-LETTER OF GRD-BAND (3)                   000140
+007100         MOVE 070 TO GRD-MIN-SCORE OF GRD-BAND (3)                000141
+007150         MOVE "D" TO GRD-LETTER OF GRD-BAND (4)                   000142
+007200         MOVE 060 TO GRD-MIN-SCORE OF GRD-BAND (4)                000143
+007250         MOVE "F" TO GRD-LETTER OF GRD-BAND (5)                   000144
+007300         MOVE 000 TO GRD-MIN-SCORE OF GRD-BAND (5)                000145
+007350     END-IF.                                                      000146
+007400* Read the current-term control card, defaulting to the run       000147
+007450* year/month when it is missing or empty                          000148
+007500 1500-GET-CURRENT-TERM.                                           000149
+007550     OPEN INPUT TERM-CONTROL.                                     000150
+007600     READ TERM-CONTROL                                            000151
+007650         AT END                                                   000152
+007700             CONTINUE                                             000153
+007750         NOT AT END                                               000154
+007800             IF CTL-TERM NOT = SPACES                             000155
+007850                 MOVE CTL-TERM TO WS-TERM                         000156
+007900             END-IF                                               000157
+007950     END-READ.                                                    000158
+008000     CLOSE TERM-CONTROL.                                          000159
+008050     IF WS-TERM = SPACES                                          000160
+008100         MOVE FUNCTION CURRENT-DATE (1:6) TO WS-TERM              000161
+008150     END-IF.                                                      000162
+008200* Assign a letter grade and write the student's detail line;      000163
+008250* passing (for the footer totals) means any letter but F          000164
+008300 2000-PROCESS-STUDENT.                                            000165
+008350     ADD 1 TO WS-STUDENT-CNT.                                     000166
+008400     MOVE STU-ID TO DTL-STU-ID.                                   000167
+008450     MOVE STU-GRADE TO DTL-STU-GRADE.                             000168
+008500     MOVE "F" TO WS-GRADE-LETTER.                                 000169
+008550     PERFORM VARYING WS-BAND-IDX FROM 1 BY 1                      000170
+008600             UNTIL WS-BAND-IDX > WS-BAND-CNT                      000171
+008650         IF STU-GRADE >= GRD-MIN-SCORE OF GRD-BAND (WS-BAND-IDX)  000172
+008700             MOVE GRD-LETTER OF GRD-BAND (WS-BAND-IDX)            000173
+008750                 TO WS-GRADE-LETTER                               000174
+008800             EXIT PERFORM                                         000175
+008850         END-IF                                                   000176
+008900     END-PERFORM.                                                 000177
+008950     MOVE WS-GRADE-LETTER TO DTL-LETTER.                          000178
+009000     IF WS-GRADE-LETTER = "F"                                     000179
+009050         ADD 1 TO WS-FAIL-CNT                                     000180
+009100     ELSE                                                         000181
+009150         ADD 1 TO WS-PASS-CNT                                     000182
+009200     END-IF.                                                      000183
+009250     WRITE GRADE-ROSTER-LINE FROM WS-DETAIL-LINE.                 000184
+009300     ADD 1 TO WS-WRITE-CNT.                                       000185
+009350     PERFORM 2500-WRITE-GRADE-HISTORY.                            000186
+009400* Append this student's graded result, keyed by id and term,      000187
+009450* to the grade-history file for trend reporting                   000188
+009500 2500-WRITE-GRADE-HISTORY.                                        000189
+009550     MOVE STU-ID TO HIST-STU-ID.                                  000190
+009600     MOVE WS-TERM TO HIST-TERM.                                   000191
+009650     MOVE STU-GRADE TO HIST-GRADE.                                000192
+009700     MOVE WS-GRADE-LETTER TO HIST-LETTER.                         000193
+009750     MOVE FUNCTION CURRENT-DATE (1:14) TO HIST-TIMESTAMP.         000194
+009800     WRITE GRADE-HISTORY-REC.                                     000195
+009850     ADD 1 TO WS-WRITE-CNT.                                       000196
+009900* Print passed/failed totals and the class pass percentage        000197
+009950 3000-PRINT-FOOTER.                                               000198
+010000     MOVE WS-PASS-CNT TO FTR-PASS-CNT.                            000199
+010050     MOVE WS-FAIL-CNT TO FTR-FAIL-CNT.                            000200
+010100     IF WS-STUDENT-CNT > 0                                        000201
+010150         COMPUTE WS-PASS-PCT ROUNDED =                            000202
+010200             WS-PASS-CNT * 100 / WS-STUDENT-CNT                   000203
+010250     END-IF.                                                      000204
+010300     MOVE WS-PASS-PCT TO FTR-PASS-PCT.                            000205
+010350     WRITE GRADE-ROSTER-LINE FROM SPACES.                         000206
+010400     WRITE GRADE-ROSTER-LINE FROM WS-FOOTER-1.                    000207
+010450     WRITE GRADE-ROSTER-LINE FROM WS-FOOTER-2.                    000208
+010500     WRITE GRADE-ROSTER-LINE FROM WS-FOOTER-3.                    000209
+010550* Append this run's records-read/records-written to the shared    000210
+010600* run-log for the nightly batch-window reconciliation             000211
+010650 8000-WRITE-RUN-LOG.                                              000212
+010700     OPEN EXTEND RUN-LOG.                                         000213
+010750     IF WS-RUNLOG-STATUS = "35"                                   000214
+010800         OPEN OUTPUT RUN-LOG                                      000215
+010850     END-IF.                                                      000216
+010900     MOVE "IFSTMTB" TO RUNLOG-PROGRAM.                            000217
+010950     MOVE FUNCTION CURRENT-DATE (1:14) TO RUNLOG-TIMESTAMP.       000218
+011000     MOVE WS-STUDENT-CNT TO RUNLOG-RECORDS-READ.                  000219
+011050     MOVE WS-WRITE-CNT TO RUNLOG-RECORDS-WRITTEN.                 000220
+011100     WRITE RUN-LOG-RECORD.                                        000221
+011150     CLOSE RUN-LOG.                                               000222
