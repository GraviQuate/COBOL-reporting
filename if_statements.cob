@@ -1,14 +1,88 @@
-000100 IDENTIFICATION DIVISION.                                         000100
-000150 PROGRAM-ID. IF-STATEMENTS.                                       000101
-000200 DATA DIVISION.                                                   000102
-000250 WORKING-STORAGE SECTION.                                         000103
-000300 01 GRADE PIC 999 VALUE 000.                                      000104
-000350 PROCEDURE DIVISION.                                              000105
-000400     DISPLAY "Input grade (0-100): " WITH NO ADVANCING.           000106
-000450     ACCEPT GRADE.                                                000107
-000500     IF GRADE >= 75 THEN                                          000108
-000550     DISPLAY "You passed!"                                        000109
-000600     ELSE                                                         000110
-000650     DISPLAY "You failed"                                         000111
-000700     END-IF.                                                      000112
-000750     STOP RUN.                                                    000113
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. IF-STATEMENTS.                                       000002
+000200 ENVIRONMENT DIVISION.                                            000003
+000250 INPUT-OUTPUT SECTION.                                            000004
+000300 FILE-CONTROL.                                                    000005
+000350* Letter-grade band cutoffs - optional, defaults to a standard    000006
+000400* A/B/C/D/F 90/80/70/60/0 scale when the parameter file is absent 000007
+000450     SELECT OPTIONAL GRADE-PARAMETERS ASSIGN TO "GRDPARM"         000008
+000500         ORGANIZATION IS LINE SEQUENTIAL.                         000009
+000550 DATA DIVISION.                                                   000010
+000600 FILE SECTION.                                                    000011
+000650 FD  GRADE-PARAMETERS.                                            000012
+000700 01  GRADE-PARAMETER-REC.                                         000013
+000750     COPY GRDBAND.                                                000014
+000800 WORKING-STORAGE SECTION.                                         000015
+000850 01 GRADE PIC 999 VALUE 000.                                      000016
+000900 01  WS-GRADE-VALID-SW  PIC X VALUE "N".                          000017
+000950     88  WS-GRADE-VALID VALUE "Y".                                000018
+001000* Letter-grade bands, highest cutoff first - GRD-MIN-SCORE is the 000019
+001050* lowest score that still earns GRD-LETTER                        000020
+001100 78  WS-MAX-BANDS      VALUE 10.                                  000021
+001150 01  WS-BAND-CNT       PIC 99 VALUE ZERO.                         000022
+001200 01  GRD-BAND-TABLE.                                              000023
+001250     05  GRD-BAND OCCURS 1 TO WS-MAX-BANDS TIMES                  000024
+001300             DEPENDING ON WS-BAND-CNT.                            000025
+001350         COPY GRDBAND.                                            000026
+001400 01  WS-BAND-IDX       PIC 99.                                    000027
+001450 01  WS-GRADE-LETTER   PIC X VALUE "F".                           000028
+001500 PROCEDURE DIVISION.                                              000029
+001550     PERFORM 1000-LOAD-GRADE-BANDS.                               000030
+001600     PERFORM 1500-GET-VALID-GRADE.                                000031
+001650     PERFORM 2000-ASSIGN-LETTER-GRADE.                            000032
+001700     DISPLAY "Your letter grade is: " WS-GRADE-LETTER.            000033
+001750     STOP RUN.                                                    000034
+001800* Read the band cutoffs from GRDPARM, highest cutoff first; fall  000035
+001850* back to a standard A/B/C/D/F 90/80/70/60/0 scale when the       000036
+001900* parameter file is missing or empty                              000037
+001950 1000-LOAD-GRADE-BANDS.                                           000038
+002000     OPEN INPUT GRADE-PARAMETERS.                                 000039
+002050     PERFORM UNTIL WS-BAND-CNT = WS-MAX-BANDS                     000040
+002100         READ GRADE-PARAMETERS                                    000041
+002150             AT END                                               000042
+002200                 EXIT PERFORM                                     000043
+002250             NOT AT END                                           000044
+002300                 ADD 1 TO WS-BAND-CNT                             000045
+002350                 MOVE GRADE-PARAMETER-REC                         000046
+002400                    TO GRD-BAND (WS-BAND-CNT)                     000047
+002450         END-READ                                                 000048
+002500     END-PERFORM.                                                 000049
+002550     CLOSE GRADE-PARAMETERS.                                      000050
+002600     IF WS-BAND-CNT = 0                                           000051
+002650         MOVE 5 TO WS-BAND-CNT                                    000052
+002700         MOVE "A" TO GRD-LETTER OF GRD-BAND (1)                   000053
+002750         MOVE 090 TO GRD-MIN-SCORE OF GRD-BAND (1)                000054
+002800         MOVE "B" TO GRD-LETTER OF GRD-BAND (2)                   000055
+002850         MOVE 080 TO GRD-MIN-SCORE OF GRD-BAND (2)                000056
+002900         MOVE "C" TO GRD-LETTER OF GRD-BAND (3)                   000057
+002950         MOVE 070 TO GRD-MIN-SCORE OF GRD-BAND (3)                000058
+003000         MOVE "D" TO GRD-LETTER OF GRD-BAND (4)                   000059
+003050         MOVE 060 TO GRD-MIN-SCORE OF GRD-BAND (4)                000060
+003100         MOVE "F" TO GRD-LETTER OF GRD-BAND (5)                   000061
+003150         MOVE 000 TO GRD-MIN-SCORE OF GRD-BAND (5)                000062
+003200     END-IF.                                                      000063
+003250* Prompt for GRADE, re-prompting on anything outside 0-100 so an  000064
+003300* out-of-bounds value can never reach the pass/fail test          000065
+003350 1500-GET-VALID-GRADE.                                            000066
+003400     MOVE "N" TO WS-GRADE-VALID-SW.                               000067
+003450     PERFORM UNTIL WS-GRADE-VALID                                 000068
+003500         DISPLAY "Input grade (0-100): " WITH NO ADVANCING        000069
+003550         ACCEPT GRADE                                             000070
+003600         IF GRADE <= 100                                          000071
+003650             SET WS-GRADE-VALID TO TRUE                           000072
+003700         ELSE                                                     000073
+003750             DISPLAY "Grade must be 0-100, please re-enter."      000074
+003800         END-IF                                                   000075
+003850     END-PERFORM.                                                 000076
+003900* Scan the bands (highest cutoff first) for the first one GRADE   000077
+003950* still qualifies for                                             000078
+004000 2000-ASSIGN-LETTER-GRADE.                                        000079
+004050     MOVE "F" TO WS-GRADE-LETTER.                                 000080
+004100     PERFORM VARYING WS-BAND-IDX FROM 1 BY 1                      000081
+004150             UNTIL WS-BAND-IDX > WS-BAND-CNT                      000082
+004200         IF GRADE >= GRD-MIN-SCORE OF GRD-BAND (WS-BAND-IDX)      000083
+004250             MOVE GRD-LETTER OF GRD-BAND (WS-BAND-IDX)            000084
+004300                TO WS-GRADE-LETTER                                000085
+004350             EXIT PERFORM                                         000086
+004400         END-IF                                                   000087
+004450     END-PERFORM.                                                 000088
