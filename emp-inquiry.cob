@@ -0,0 +1,50 @@
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. EMP-INQUIRY.                                         000002
+000200* Single-employee lookup by EMP-ID - a quick "how old is B0001    000003
+000250* again" without having to run the full roster report             000004
+000300 ENVIRONMENT DIVISION.                                            000005
+000350 INPUT-OUTPUT SECTION.                                            000006
+000400 FILE-CONTROL.                                                    000007
+000450     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"                   000008
+000500         ORGANIZATION IS INDEXED                                  000009
+000550         ACCESS MODE IS DYNAMIC                                   000010
+000600         RECORD KEY IS EMP-ID OF EMPLOYEE-MASTER-RECORD.          000011
+000650 DATA DIVISION.                                                   000012
+000700 FILE SECTION.                                                    000013
+000750 FD  EMPLOYEE-MASTER.                                             000014
+000800 01  EMPLOYEE-MASTER-RECORD.                                      000015
+000850     COPY EMPREC.                                                 000016
+000900 WORKING-STORAGE SECTION.                                         000017
+000950 01  WS-KEY-ID         PIC XXXXX.                                 000018
+001000 01  WS-EOF-SW         PIC X VALUE "N".                           000019
+001050     88  WS-DONE       VALUE "Y".                                 000020
+001100 PROCEDURE DIVISION.                                              000021
+001150 0000-MAIN.                                                       000022
+001200     OPEN INPUT EMPLOYEE-MASTER.                                  000023
+001250     PERFORM UNTIL WS-DONE                                        000024
+001300         PERFORM 1000-LOOKUP-EMPLOYEE                             000025
+001350     END-PERFORM.                                                 000026
+001400     CLOSE EMPLOYEE-MASTER.                                       000027
+001450     STOP RUN.                                                    000028
+001500* Prompt for an EMP-ID, do a keyed read and display the result    000029
+001550 1000-LOOKUP-EMPLOYEE.                                            000030
+001600     DISPLAY " ".                                                 000031
+001650     DISPLAY "EMP-ID to look up (blank to quit): " WITH NO        000032
+001700         ADVANCING.                                               000033
+001750     ACCEPT WS-KEY-ID.                                            000034
+001800     IF WS-KEY-ID = SPACES                                        000035
+001850         SET WS-DONE TO TRUE                                      000036
+001900     ELSE                                                         000037
+001950         MOVE WS-KEY-ID TO EMP-ID OF EMPLOYEE-MASTER-RECORD       000038
+002000         READ EMPLOYEE-MASTER                                     000039
+002050             INVALID KEY                                          000040
+002100                 DISPLAY "EMP-ID " WS-KEY-ID " not found."        000041
+002150             NOT INVALID KEY                                      000042
+002200                 DISPLAY "EMP-ID:   "                             000043
+002250                     EMP-ID OF EMPLOYEE-MASTER-RECORD             000044
+002300                 DISPLAY "NAME:     "                             000045
+002350                     EMP-NAME OF EMPLOYEE-MASTER-RECORD           000046
+002400                 DISPLAY "AGE:      "                             000047
+002450                     EMP-AGE OF EMPLOYEE-MASTER-RECORD            000048
+002500         END-READ                                                 000049
+002550     END-IF.                                                      000050
