@@ -1,13 +1,166 @@
-000100 IDENTIFICATION DIVISION.                                         000100
-000150 PROGRAM-ID. PERFORM-UNTIL.                                       000101
-000200 DATA DIVISION.                                                   000102
-000250 WORKING-STORAGE SECTION.                                         000103
-000300 01  NUM1 PIC 9.                                                  000104
-000400 PROCEDURE DIVISION.                                              000105
-000450     INITIALIZE NUM1.                                             000106
-000500     PERFORM LOOP-PARA UNTIL NUM1 IS EQUAL TO 9.                  000107
-000550     STOP RUN.                                                    000108
-000600 LOOP-PARA.                                                       000109
-000650     ADD 1 TO NUM1.                                               000110
-000700     DISPLAY NUM1.                                                000111
-000750* Prints 1-9 separated by newlines                                000112
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. PERFORM-UNTIL.                                       000002
+000200* Parameter-driven counting loop with checkpoint/restart - start, 000003
+000250* end and step come from a control card instead of a hardcoded    000004
+000300* "UNTIL NUM1 = 9", and NUM1 is sized for real production volumes 000005
+000350 ENVIRONMENT DIVISION.                                            000006
+000400 INPUT-OUTPUT SECTION.                                            000007
+000450 FILE-CONTROL.                                                    000008
+000500     SELECT OPTIONAL LOOP-PARAMETERS ASSIGN TO "LOOPPARM"         000009
+000550         ORGANIZATION IS LINE SEQUENTIAL.                         000010
+000600     SELECT OPTIONAL LOOP-CHECKPOINT ASSIGN TO "LOOPCKPT"         000011
+000650         ORGANIZATION IS LINE SEQUENTIAL                          000012
+000700         FILE STATUS IS WS-CKPT-STATUS.                           000013
+000750* Run-level control-total log - every batch program appends its   000014
+000800* records-read/written counts here for nightly reconciliation     000015
+000850     SELECT RUN-LOG ASSIGN TO "RUNLOG"                            000016
+000900         ORGANIZATION IS LINE SEQUENTIAL                          000017
+000950         FILE STATUS IS WS-RUNLOG-STATUS.                         000018
+001000 DATA DIVISION.                                                   000019
+001050 FILE SECTION.                                                    000020
+001100 FD  LOOP-PARAMETERS.                                             000021
+001150 01  LOOP-PARAMETER-REC.                                          000022
+001200     05  CTL-START   PIC 9(9).                                    000023
+001250     05  CTL-END     PIC 9(9).                                    000024
+001300     05  CTL-STEP    PIC 9(9).                                    000025
+001350 FD  LOOP-CHECKPOINT.                                             000026
+001400 01  LOOP-CHECKPOINT-REC.                                         000027
+001450     05  CKPT-NUM1       PIC 9(9).                                000028
+001500     05  CKPT-TIMESTAMP  PIC 9(14).                               000029
+001550     05  CKPT-RUN-STATUS PIC X.                                   000030
+001600 FD  RUN-LOG.                                                     000031
+001650 01  RUN-LOG-RECORD.                                              000032
+001700     COPY RUNLOGREC.                                              000033
+001750 WORKING-STORAGE SECTION.                                         000034
+001800 01  WS-RUNLOG-STATUS    PIC XX.                                  000035
+001850 01  NUM1 PIC 9(9).                                               000036
+001900* Loop bounds - defaulted to the original 1-9 step-1 demo range,  000037
+001950* overridden by LOOPPARM when one is present                      000038
+002000 01  WS-LOOP-START       PIC 9(9) VALUE 1.                        000039
+002050 01  WS-LOOP-END         PIC 9(9) VALUE 9.                        000040
+002100 01  WS-LOOP-STEP        PIC 9(9) VALUE 1.                        000041
+002150 01  WS-RESUME-START     PIC 9(9).                                000042
+002200 78  WS-CHECKPOINT-INTERVAL VALUE 3.                              000043
+002250 01  WS-ITER-CNT         PIC 9(9) VALUE ZERO.                     000044
+002300 01  WS-CKPT-STATUS      PIC XX.                                  000045
+002350 01  WS-CKPT-EOF-SW      PIC X VALUE "N".                         000046
+002400     88  WS-CKPT-EOF     VALUE "Y".                               000047
+002450 01  WS-LAST-CKPT-NUM1   PIC 9(9) VALUE ZERO.                     000048
+002500* Run-status carried by the last checkpoint record read on restart000049
+002550* "R" means a prior run was still in progress (abend, safe to resu000050
+002600* past it); "C" means a prior run completed normally, so a new run000051
+002650* starts over at WS-LOOP-START instead of resuming past WS-LOOP-EN000052
+002700 01  WS-LAST-CKPT-STATUS PIC X VALUE SPACE.                       000053
+002750 01  WS-FOUND-CKPT-SW    PIC X VALUE "N".                         000054
+002800     88  WS-FOUND-CKPT   VALUE "Y".                               000055
+002850* Control-total report printed when the loop finishes             000056
+002900 01  WS-CTL-RPT-1.                                                000057
+002950     05  FILLER          PIC X(20) VALUE "ITERATIONS RUN:".       000058
+003000     05  CTR-ITER-CNT    PIC Z(8)9.                               000059
+003050 01  WS-CTL-RPT-2.                                                000060
+003100     05  FILLER          PIC X(20) VALUE "START VALUE:".          000061
+003150     05  CTR-START       PIC Z(8)9.                               000062
+003200 01  WS-CTL-RPT-3.                                                000063
+003250     05  FILLER          PIC X(20) VALUE "END VALUE:".            000064
+003300     05  CTR-END         PIC Z(8)9.                               000065
+003350 PROCEDURE DIVISION.                                              000066
+003400     PERFORM 0500-LOAD-LOOP-PARAMETERS.                           000067
+003450     PERFORM 1000-RESTART-FROM-CHECKPOINT.                        000068
+003500     OPEN EXTEND LOOP-CHECKPOINT.                                 000069
+003550     IF WS-CKPT-STATUS = "35"                                     000070
+003600         OPEN OUTPUT LOOP-CHECKPOINT                              000071
+003650     END-IF.                                                      000072
+003700     PERFORM VARYING NUM1 FROM WS-RESUME-START BY WS-LOOP-STEP    000073
+003750             UNTIL NUM1 > WS-LOOP-END                             000074
+003800         PERFORM LOOP-PARA                                        000075
+003850     END-PERFORM.                                                 000076
+003900     CLOSE LOOP-CHECKPOINT.                                       000077
+003950     PERFORM 2100-WRITE-COMPLETION-CHECKPOINT.                    000078
+004000     PERFORM 3000-PRINT-CONTROL-TOTALS.                           000079
+004050     PERFORM 8000-WRITE-RUN-LOG.                                  000080
+004100     STOP RUN.                                                    000081
+004150 LOOP-PARA.                                                       000082
+004200     DISPLAY NUM1.                                                000083
+004250     ADD 1 TO WS-ITER-CNT.                                        000084
+004300     IF FUNCTION MOD (WS-ITER-CNT, WS-CHECKPOINT-INTERVAL) = 0    000085
+004350         PERFORM 2000-WRITE-CHECKPOINT                            000086
+004400     END-IF.                                                      000087
+004450* Read start/end/step from LOOPPARM, defaulting to the original   000088
+004500* 1-9 step-1 demo range when the control card is absent or its    000089
+004550* step is zero                                                    000090
+004600 0500-LOAD-LOOP-PARAMETERS.                                       000091
+004650     OPEN INPUT LOOP-PARAMETERS.                                  000092
+004700     READ LOOP-PARAMETERS                                         000093
+004750         AT END                                                   000094
+004800             CONTINUE                                             000095
+004850         NOT AT END                                               000096
+004900             MOVE CTL-START TO WS-LOOP-START                      000097
+004950             MOVE CTL-END   TO WS-LOOP-END                        000098
+005000             IF CTL-STEP > 0                                      000099
+005050                 MOVE CTL-STEP TO WS-LOOP-STEP                    000100
+005100             END-IF                                               000101
+005150     END-READ.                                                    000102
+005200     CLOSE LOOP-PARAMETERS.                                       000103
+005250* Resume from the last checkpoint, if there is one, by reading    000104
+005300* every record on LOOPCKPT and keeping the last one seen. A       000105
+005350* checkpoint left behind by a normal completion (CKPT-RUN-STATUS  000106
+005400* "C") does not count as an in-progress run to resume - it means  000107
+005450* the prior run finished, so this run starts fresh at WS-LOOP-STAR000108
+005500 1000-RESTART-FROM-CHECKPOINT.                                    000109
+005550     MOVE WS-LOOP-START TO WS-RESUME-START.                       000110
+005600     OPEN INPUT LOOP-CHECKPOINT.                                  000111
+005650     PERFORM UNTIL WS-CKPT-EOF                                    000112
+005700         READ LOOP-CHECKPOINT                                     000113
+005750             AT END                                               000114
+005800                 SET WS-CKPT-EOF TO TRUE                          000115
+005850             NOT AT END                                           000116
+005900                 MOVE CKPT-NUM1       TO WS-LAST-CKPT-NUM1        000117
+005950                 MOVE CKPT-RUN-STATUS TO WS-LAST-CKPT-STATUS      000118
+006000                 SET WS-FOUND-CKPT TO TRUE                        000119
+006050         END-READ                                                 000120
+006100     END-PERFORM.                                                 000121
+006150     CLOSE LOOP-CHECKPOINT.                                       000122
+006200     IF WS-FOUND-CKPT AND WS-LAST-CKPT-STATUS = "R"               000123
+006250         COMPUTE WS-RESUME-START =                                000124
+006300             WS-LAST-CKPT-NUM1 + WS-LOOP-STEP                     000125
+006350     END-IF.                                                      000126
+006400* Append the current NUM1 value and a timestamp as an in-progress 000127
+006450* checkpoint                                                      000128
+006500 2000-WRITE-CHECKPOINT.                                           000129
+006550     MOVE NUM1 TO CKPT-NUM1.                                      000130
+006600     MOVE FUNCTION CURRENT-DATE (1:14) TO CKPT-TIMESTAMP.         000131
+006650     MOVE "R" TO CKPT-RUN-STATUS.                                 000132
+006700     WRITE LOOP-CHECKPOINT-REC.                                   000133
+006750* Reset LOOP-CHECKPOINT to a single "run complete" sentinel record000134
+006800* on normal completion, so the next invocation starts a fresh run 000135
+006850* at WS-LOOP-START instead of resuming past WS-LOOP-END           000136
+006900 2100-WRITE-COMPLETION-CHECKPOINT.                                000137
+006950     OPEN OUTPUT LOOP-CHECKPOINT.                                 000138
+007000     MOVE WS-LOOP-END TO CKPT-NUM1.                               000139
+007050     MOVE FUNCTION CURRENT-DATE (1:14) TO CKPT-TIMESTAMP.         000140
+007100     MOVE "C" TO CKPT-RUN-STATUS.                                 000141
+007150     WRITE LOOP-CHECKPOINT-REC.                                   000142
+007200     CLOSE LOOP-CHECKPOINT.                                       000143
+007250* Print the iteration count and the start/end bounds this run used000144
+007300 3000-PRINT-CONTROL-TOTALS.                                       000145
+007350     MOVE WS-ITER-CNT   TO CTR-ITER-CNT.                          000146
+007400     MOVE WS-LOOP-START TO CTR-START.                             000147
+007450     MOVE WS-LOOP-END   TO CTR-END.                               000148
+007500     DISPLAY " ".                                                 000149
+007550     DISPLAY "CONTROL TOTALS".                                    000150
+007600     DISPLAY WS-CTL-RPT-1.                                        000151
+007650     DISPLAY WS-CTL-RPT-2.                                        000152
+007700     DISPLAY WS-CTL-RPT-3.                                        000153
+007750* Append this run's records-read/records-written to the shared    000154
+007800* run-log for the nightly batch-window reconciliation             000155
+007850 8000-WRITE-RUN-LOG.                                              000156
+007900     OPEN EXTEND RUN-LOG.                                         000157
+007950     IF WS-RUNLOG-STATUS = "35"                                   000158
+008000         OPEN OUTPUT RUN-LOG                                      000159
+008050     END-IF.                                                      000160
+008100     MOVE "PERFUNTL" TO RUNLOG-PROGRAM.                           000161
+008150     MOVE FUNCTION CURRENT-DATE (1:14) TO RUNLOG-TIMESTAMP.       000162
+008200     MOVE ZERO TO RUNLOG-RECORDS-READ.                            000163
+008250     MOVE WS-ITER-CNT TO RUNLOG-RECORDS-WRITTEN.                  000164
+008300     WRITE RUN-LOG-RECORD.                                        000165
+008350     CLOSE RUN-LOG.                                               000166
