@@ -1,32 +1,240 @@
-000100 IDENTIFICATION DIVISION.                                         000100
-000150 PROGRAM-ID. GROUPED-ARRAYS.                                      000101
-000200 DATA DIVISION.                                                   000102
-000250 WORKING-STORAGE SECTION.                                         000103
-000300* Create an array of employees containing id, name and age        000104
-000350 01  EMP-TABLE.                                                   000105
-000400 05  EMPLOYEE OCCURS 10 TIMES.                                    000106
-000450 10  EMP-ID    PIC XXXXX.                                         000107
-000500 10  EMP-NAME  PIC A(10).                                         000108
-000550 10  EMP-AGE   PIC 99.                                            000109
-000600 PROCEDURE DIVISION.                                              000110
-000650* Put values into the array                                       000111
-000700     MOVE "A0001" TO EMP-ID (1).                                  000112
-000750     MOVE "BOGART" TO EMP-NAME (1).                               000113
-000800     MOVE 25 TO EMP-AGE (1).                                      000114
-000850     MOVE "B0001" TO EMP-ID (2).                                  000115
-000900     MOVE "NEIL" TO EMP-NAME (2).                                 000116
-000950     MOVE 30 TO EMP-AGE (2).                                      000117
-001000* Print out values                                                000118
-001050     DISPLAY EMP-ID (1).                                          000119
-001100     DISPLAY EMP-NAME (1).                                        000120
-001150     DISPLAY EMP-AGE (1).                                         000121
-001200     DISPLAY EMP-ID (2).                                          000122
-001250     DISPLAY EMP-NAME (2).                                        000123
-001300     DISPLAY EMP-AGE (2).                                         000124
-001350* Initialize 3rd element of employee array                        000125
-001400     INITIALIZE EMPLOYEE (3).                                     000126
-001450     DISPLAY EMP-ID (3).                                          000127
-001500     DISPLAY EMP-NAME (3).                                        000128
-001550     DISPLAY EMP-AGE (3).                                         000129
-001600* This should print out spaces for alpha/alphanumeric fields and  000130
-001650* zeroes for numeric fields                                       000131
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. GROUPED-ARRAYS.                                      000002
+000200 ENVIRONMENT DIVISION.                                            000003
+000250 INPUT-OUTPUT SECTION.                                            000004
+000300 FILE-CONTROL.                                                    000005
+000350* Employee master file - one EMP-ID/EMP-NAME/EMP-AGE record/line. 000006
+000400* Indexed by EMP-ID so the maintenance transaction can add,       000007
+000450* change and delete individual rows by key                        000008
+000500     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"                   000009
+000550         ORGANIZATION IS INDEXED                                  000010
+000600         ACCESS MODE IS SEQUENTIAL                                000011
+000650         RECORD KEY IS EMP-ID OF EMPLOYEE-MASTER-RECORD.          000012
+000700* Sort work file and its sorted output, used to order the roster  000013
+000750* by EMP-NAME ascending / EMP-AGE descending before printing      000014
+000800     SELECT SORT-WORK ASSIGN TO "EMPSWK".                         000015
+000850     SELECT SORTED-MASTER ASSIGN TO "EMPSRTD"                     000016
+000900         ORGANIZATION IS LINE SEQUENTIAL.                         000017
+000950* Printed employee roster report                                  000018
+001000     SELECT EMP-ROSTER-RPT ASSIGN TO "EMPRPT"                     000019
+001050         ORGANIZATION IS LINE SEQUENTIAL.                         000020
+001100* Duplicate EMP-ID exceptions found while loading the master      000021
+001150     SELECT EMP-EXCEPTIONS-RPT ASSIGN TO "EMPEXC"                 000022
+001200         ORGANIZATION IS LINE SEQUENTIAL.                         000023
+001250* CSV extract of EMP-TABLE, written alongside the roster report   000024
+001300     SELECT EMP-CSV-EXTRACT ASSIGN TO "EMPCSV"                    000025
+001350         ORGANIZATION IS LINE SEQUENTIAL.                         000026
+001400* Run-level control-total log - every batch program appends its   000027
+001450* records-read/written counts here for nightly reconciliation     000028
+001500     SELECT RUN-LOG ASSIGN TO "RUNLOG"                            000029
+001550         ORGANIZATION IS LINE SEQUENTIAL                          000030
+001600         FILE STATUS IS WS-RUNLOG-STATUS.                         000031
+001650 DATA DIVISION.                                                   000032
+001700 FILE SECTION.                                                    000033
+001750 FD  EMPLOYEE-MASTER.                                             000034
+001800 01  EMPLOYEE-MASTER-RECORD.                                      000035
+001850     COPY EMPREC.                                                 000036
+001900 SD  SORT-WORK.                                                   000037
+001950 01  SORT-WORK-RECORD.                                            000038
+002000     COPY EMPREC.                                                 000039
+002050 FD  SORTED-MASTER.                                               000040
+002100 01  SORTED-MASTER-RECORD.                                        000041
+002150     COPY EMPREC.                                                 000042
+002200 FD  EMP-ROSTER-RPT.                                              000043
+002250 01  EMP-ROSTER-LINE   PIC X(80).                                 000044
+002300 FD  EMP-EXCEPTIONS-RPT.                                          000045
+002350 01  EMP-EXCEPTIONS-LINE PIC X(80).                               000046
+002400 FD  EMP-CSV-EXTRACT.                                             000047
+002450 01  EMP-CSV-LINE      PIC X(40).                                 000048
+002500 FD  RUN-LOG.                                                     000049
+002550 01  RUN-LOG-RECORD.                                              000050
+002600     COPY RUNLOGREC.                                              000051
+002650 WORKING-STORAGE SECTION.                                         000052
+002700 01  WS-RUNLOG-STATUS  PIC XX.                                    000053
+002750 01  WS-READ-CNT       PIC 9(7) VALUE ZERO.                       000054
+002800 01  WS-WRITE-CNT      PIC 9(7) VALUE ZERO.                       000055
+002850 01  WS-EOF-SW         PIC X VALUE "N".                           000056
+002900     88  END-OF-MASTER VALUE "Y".                                 000057
+002950* WS-EMP-COUNT drives EMP-TABLE's OCCURS DEPENDING ON - it is the 000058
+003000* number of rows actually on the master file, not a fixed limit   000059
+003050 01  WS-EMP-COUNT      PIC 9(4) VALUE ZERO.                       000060
+003100 01  WS-IDX            PIC 9(4).                                  000061
+003150* Array of employees - id, name, age - sized to the master file   000062
+003200* to whatever is on the master file, up to WS-MAX-EMPLOYEES rows  000063
+003250 78  WS-MAX-EMPLOYEES  VALUE 9999.                                000064
+003300 01  EMP-TABLE.                                                   000065
+003350     05  EMPLOYEE OCCURS 0 TO WS-MAX-EMPLOYEES TIMES              000066
+003400             DEPENDING ON WS-EMP-COUNT.                           000067
+003450         COPY EMPREC.                                             000068
+003500* Report control fields - 50 detail lines per page before a break 000069
+003550 78  WS-LINES-PER-PAGE VALUE 50.                                  000070
+003600 01  WS-PAGE-NUM       PIC 9(4) VALUE ZERO.                       000071
+003650 01  WS-LINE-CNT       PIC 9(4) VALUE ZERO.                       000072
+003700 01  WS-RUN-DATE-NUM   PIC 9(8).                                  000073
+003750 01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-NUM.                     000074
+003800     05  WS-RUN-YYYY   PIC 9(4).                                  000075
+003850     05  WS-RUN-MM     PIC 99.                                    000076
+003900     05  WS-RUN-DD     PIC 99.                                    000077
+003950* Report heading and detail lines                                 000078
+004000 01  WS-HDG-1.                                                    000079
+004050     05  FILLER        PIC X(23) VALUE "EMPLOYEE ROSTER REPORT".  000080
+004100     05  FILLER        PIC X(10) VALUE "RUN DATE:".               000081
+004150     05  HDG-RUN-MM    PIC 99.                                    000082
+004200     05  FILLER        PIC X VALUE "/".                           000083
+004250     05  HDG-RUN-DD    PIC 99.                                    000084
+004300     05  FILLER        PIC X VALUE "/".                           000085
+004350     05  HDG-RUN-YYYY  PIC 9(4).                                  000086
+004400     05  FILLER        PIC X(6) VALUE SPACES.                     000087
+004450     05  FILLER        PIC X(5) VALUE "PAGE ".                    000088
+004500     05  HDG-PAGE-NUM  PIC ZZZ9.                                  000089
+004550 01  WS-HDG-2.                                                    000090
+004600     05  FILLER        PIC X(10) VALUE "EMP ID".                  000091
+004650     05  FILLER        PIC X(14) VALUE "EMPLOYEE NAME".           000092
+004700     05  FILLER        PIC X(5)  VALUE "AGE".                     000093
+004750     05  FILLER        PIC X(12) VALUE "EFF DATE".                000094
+004800 01  WS-DETAIL-LINE.                                              000095
+004850     05  DTL-EMP-ID    PIC X(9).                                  000096
+004900     05  DTL-EMP-NAME  PIC X(14).                                 000097
+004950     05  DTL-EMP-AGE   PIC ZZ9.                                   000098
+005000     05  FILLER        PIC X(3) VALUE SPACES.                     000099
+005050     05  DTL-EMP-EFF-DATE PIC 9(8).                               000100
+005100 01  WS-FOOTER-LINE.                                              000101
+005150     05  FILLER    PIC X(20) VALUE "TOTAL EMPLOYEES:".            000102
+005200     05  FILLER    PIC X VALUE SPACE.                             000103
+005250     05  FTR-EMP-COUNT PIC ZZZZ9.                                 000104
+005300* One comma-separated EMP-ID,EMP-NAME,EMP-AGE,EMP-EFF-DATE line   000105
+005350* per employee                                                    000106
+005400 01  WS-CSV-DETAIL.                                               000107
+005450     05  CSV-EMP-ID    PIC X(5).                                  000108
+005500     05  FILLER        PIC X VALUE ",".                           000109
+005550     05  CSV-EMP-NAME  PIC X(10).                                 000110
+005600     05  FILLER        PIC X VALUE ",".                           000111
+005650     05  CSV-EMP-AGE   PIC 99.                                    000112
+005700     05  FILLER        PIC X VALUE ",".                           000113
+005750     05  CSV-EMP-EFF-DATE PIC 9(8).                               000114
+005800* Duplicate-EMP-ID detection worked by 1000-SORT-AND-LOAD-MASTER  000115
+005850 01  WS-DUP-SW         PIC X VALUE "N".                           000116
+005900     88  WS-DUP-FOUND  VALUE "Y".                                 000117
+005950 01  WS-DUP-IDX        PIC 9(4).                                  000118
+006000 01  WS-EXCEPTION-LINE.                                           000119
+006050     05  FILLER        PIC X(18) VALUE "DUPLICATE EMP-ID: ".      000120
+006100     05  EXC-EMP-ID    PIC X(9).                                  000121
+006150     05  FILLER        PIC X(24)                                  000122
+006200             VALUE "- record ignored".                            000123
+006250 PROCEDURE DIVISION.                                              000124
+006300 0000-MAIN.                                                       000125
+006350     PERFORM 1000-SORT-AND-LOAD-MASTER.                           000126
+006400     PERFORM 2000-PRINT-ROSTER-REPORT.                            000127
+006450     PERFORM 8000-WRITE-RUN-LOG.                                  000128
+006500     STOP RUN.                                                    000129
+006550* Sort EMPLOYEE-MASTER by name ascending / age descending, then   000130
+006600* load the sorted rows into the EMP-TABLE array, flagging any     000131
+006650* duplicate EMP-ID onto the exceptions report before it is used   000132
+006700 1000-SORT-AND-LOAD-MASTER.                                       000133
+006750     SORT SORT-WORK                                               000134
+006800         ON ASCENDING KEY EMP-NAME OF SORT-WORK-RECORD            000135
+006850         ON DESCENDING KEY EMP-AGE OF SORT-WORK-RECORD            000136
+006900         USING EMPLOYEE-MASTER                                    000137
+006950         GIVING SORTED-MASTER.                                    000138
+007000     OPEN OUTPUT EMP-EXCEPTIONS-RPT.                              000139
+007050     OPEN INPUT SORTED-MASTER.                                    000140
+007100     PERFORM UNTIL END-OF-MASTER                                  000141
+007150             OR WS-EMP-COUNT = WS-MAX-EMPLOYEES                   000142
+007200         READ SORTED-MASTER                                       000143
+007250             AT END                                               000144
+007300                 SET END-OF-MASTER TO TRUE                        000145
+007350             NOT AT END                                           000146
+007400                 ADD 1 TO WS-READ-CNT                             000147
+007450                 PERFORM 1100-CHECK-DUPLICATE-ID                  000148
+007500                 IF WS-DUP-FOUND                                  000149
+007550                     MOVE EMP-ID OF SORTED-MASTER-RECORD          000150
+007600                         TO EXC-EMP-ID                            000151
+007650                     WRITE EMP-EXCEPTIONS-LINE                    000152
+007700                         FROM WS-EXCEPTION-LINE                   000153
+007750                 ELSE                                             000154
+007800                     ADD 1 TO WS-EMP-COUNT                        000155
+007850                     MOVE EMP-ID OF SORTED-MASTER-RECORD          000156
+007900                         TO EMP-ID OF EMPLOYEE (WS-EMP-COUNT)     000157
+007950                     MOVE EMP-NAME OF SORTED-MASTER-RECORD        000158
+008000                         TO EMP-NAME OF EMPLOYEE (WS-EMP-COUNT)   000159
+008050                     MOVE EMP-AGE OF SORTED-MASTER-RECORD         000160
+008100                         TO EMP-AGE OF EMPLOYEE (WS-EMP-COUNT)    000161
+008150                     MOVE EMP-EFF-DATE OF SORTED-MASTER-RECORD    000162
+008200                         TO EMP-EFF-DATE OF                       000163
+008250                             EMPLOYEE (WS-EMP-COUNT)              000164
+008300                 END-IF                                           000165
+008350         END-READ                                                 000166
+008400     END-PERFORM.                                                 000167
+008450     CLOSE SORTED-MASTER.                                         000168
+008500     CLOSE EMP-EXCEPTIONS-RPT.                                    000169
+008550* See if the EMP-ID just read already exists in EMP-TABLE         000170
+008600 1100-CHECK-DUPLICATE-ID.                                         000171
+008650     MOVE "N" TO WS-DUP-SW.                                       000172
+008700     PERFORM VARYING WS-DUP-IDX FROM 1 BY 1                       000173
+008750             UNTIL WS-DUP-IDX > WS-EMP-COUNT                      000174
+008800         IF EMP-ID OF SORTED-MASTER-RECORD                        000175
+008850                 = EMP-ID OF EMPLOYEE (WS-DUP-IDX)                000176
+008900             SET WS-DUP-FOUND TO TRUE                             000177
+008950         END-IF                                                   000178
+009000     END-PERFORM.                                                 000179
+009050* Print a paginated roster; re-print headings every page          000180
+009100 2000-PRINT-ROSTER-REPORT.                                        000181
+009150     MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE-NUM.         000182
+009200     OPEN OUTPUT EMP-ROSTER-RPT.                                  000183
+009250     OPEN OUTPUT EMP-CSV-EXTRACT.                                 000184
+009300     PERFORM 2100-PRINT-HEADINGS.                                 000185
+009350     PERFORM VARYING WS-IDX FROM 1 BY 1                           000186
+009400             UNTIL WS-IDX > WS-EMP-COUNT                          000187
+009450         IF WS-LINE-CNT >= WS-LINES-PER-PAGE                      000188
+009500             PERFORM 2100-PRINT-HEADINGS                          000189
+009550         END-IF                                                   000190
+009600         MOVE EMP-ID OF EMPLOYEE (WS-IDX)   TO DTL-EMP-ID         000191
+009650         MOVE EMP-NAME OF EMPLOYEE (WS-IDX) TO DTL-EMP-NAME       000192
+009700         MOVE EMP-AGE OF EMPLOYEE (WS-IDX)  TO DTL-EMP-AGE        000193
+009750         MOVE EMP-EFF-DATE OF EMPLOYEE (WS-IDX)                   000194
+009800             TO DTL-EMP-EFF-DATE                                  000195
+009850         WRITE EMP-ROSTER-LINE FROM WS-DETAIL-LINE                000196
+009900         ADD 1 TO WS-LINE-CNT                                     000197
+009950         ADD 1 TO WS-WRITE-CNT                                    000198
+010000         MOVE EMP-ID OF EMPLOYEE (WS-IDX)   TO CSV-EMP-ID         000199
+010050         MOVE EMP-NAME OF EMPLOYEE (WS-IDX) TO CSV-EMP-NAME       000200
+010100         MOVE EMP-AGE OF EMPLOYEE (WS-IDX)  TO CSV-EMP-AGE        000201
+010150         MOVE EMP-EFF-DATE OF EMPLOYEE (WS-IDX)                   000202
+010200             TO CSV-EMP-EFF-DATE                                  000203
+010250         WRITE EMP-CSV-LINE FROM WS-CSV-DETAIL                    000204
+010300         ADD 1 TO WS-WRITE-CNT                                    000205
+010350     END-PERFORM.                                                 000206
+010400     MOVE WS-EMP-COUNT TO FTR-EMP-COUNT.                          000207
+010450     WRITE EMP-ROSTER-LINE FROM SPACES.                           000208
+010500     WRITE EMP-ROSTER-LINE FROM WS-FOOTER-LINE.                   000209
+010550     ADD 1 TO WS-WRITE-CNT.                                       000210
+010600     CLOSE EMP-ROSTER-RPT.                                        000211
+010650     CLOSE EMP-CSV-EXTRACT.                                       000212
+010700* Print the run-date heading and column headers, advance the page 000213
+010750 2100-PRINT-HEADINGS.                                             000214
+010800     ADD 1 TO WS-PAGE-NUM.                                        000215
+010850     MOVE WS-RUN-MM   TO HDG-RUN-MM.                              000216
+010900     MOVE WS-RUN-DD   TO HDG-RUN-DD.                              000217
+010950     MOVE WS-RUN-YYYY TO HDG-RUN-YYYY.                            000218
+011000     MOVE WS-PAGE-NUM TO HDG-PAGE-NUM.                            000219
+011050     IF WS-PAGE-NUM > 1                                           000220
+011100         WRITE EMP-ROSTER-LINE FROM SPACES                        000221
+011150             AFTER ADVANCING PAGE                                 000222
+011200     END-IF.                                                      000223
+011250     WRITE EMP-ROSTER-LINE FROM WS-HDG-1.                         000224
+011300     WRITE EMP-ROSTER-LINE FROM WS-HDG-2.                         000225
+011350     WRITE EMP-ROSTER-LINE FROM SPACES.                           000226
+011400     MOVE ZERO TO WS-LINE-CNT.                                    000227
+011450* Append this run's records-read/records-written to the shared    000228
+011500* run-log for the nightly batch-window reconciliation             000229
+011550 8000-WRITE-RUN-LOG.                                              000230
+011600     OPEN EXTEND RUN-LOG.                                         000231
+011650     IF WS-RUNLOG-STATUS = "35"                                   000232
+011700         OPEN OUTPUT RUN-LOG                                      000233
+011750     END-IF.                                                      000234
+011800     MOVE "GRPARRS" TO RUNLOG-PROGRAM.                            000235
+011850     MOVE FUNCTION CURRENT-DATE (1:14) TO RUNLOG-TIMESTAMP.       000236
+011900     MOVE WS-READ-CNT TO RUNLOG-RECORDS-READ.                     000237
+011950     MOVE WS-WRITE-CNT TO RUNLOG-RECORDS-WRITTEN.                 000238
+012000     WRITE RUN-LOG-RECORD.                                        000239
+012050     CLOSE RUN-LOG.                                               000240
