@@ -0,0 +1,289 @@
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. EMP-MAINT.                                           000002
+000200* Menu-driven employee maintenance - add, change or delete a row  000003
+000250* on EMPLOYEE-MASTER by EMP-ID instead of editing source code     000004
+000300 ENVIRONMENT DIVISION.                                            000005
+000350 INPUT-OUTPUT SECTION.                                            000006
+000400 FILE-CONTROL.                                                    000007
+000450     SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST"                   000008
+000500         ORGANIZATION IS INDEXED                                  000009
+000550         ACCESS MODE IS DYNAMIC                                   000010
+000600         RECORD KEY IS EMP-ID OF EMPLOYEE-MASTER-RECORD.          000011
+000650* Change-audit log - one record per field changed on the master   000012
+000700     SELECT EMP-AUDIT-LOG ASSIGN TO "EMPAUDIT"                    000013
+000750         ORGANIZATION IS LINE SEQUENTIAL                          000014
+000800         FILE STATUS IS WS-AUDIT-STATUS.                          000015
+000850* Authorized-userid list - one userid per line. Optional so a     000016
+000900* shop without one set up yet still gets a usable default         000017
+000950     SELECT OPTIONAL AUTH-LIST ASSIGN TO "AUTHLIST"               000018
+001000         ORGANIZATION IS LINE SEQUENTIAL.                         000019
+001050* Reasonable-age control card (min/max). Optional so a shop       000020
+001100* without one set up yet still gets a usable default              000021
+001150     SELECT OPTIONAL AGE-RANGE ASSIGN TO "AGERANGE"               000022
+001200         ORGANIZATION IS LINE SEQUENTIAL.                         000023
+001250 DATA DIVISION.                                                   000024
+001300 FILE SECTION.                                                    000025
+001350 FD  EMPLOYEE-MASTER.                                             000026
+001400 01  EMPLOYEE-MASTER-RECORD.                                      000027
+001450     COPY EMPREC.                                                 000028
+001500 FD  EMP-AUDIT-LOG.                                               000029
+001550 01  EMP-AUDIT-RECORD.                                            000030
+001600     COPY AUDITREC.                                               000031
+001650 FD  AUTH-LIST.                                                   000032
+001700 01  AUTH-LIST-REC.                                               000033
+001750     05  AUTH-LIST-USERID  PIC X(8).                              000034
+001800 FD  AGE-RANGE.                                                   000035
+001850 01  AGE-RANGE-REC.                                               000036
+001900     05  CTL-MIN-AGE       PIC 99.                                000037
+001950     05  CTL-MAX-AGE       PIC 99.                                000038
+002000 WORKING-STORAGE SECTION.                                         000039
+002050 01  WS-EOF-SW         PIC X VALUE "N".                           000040
+002100     88  WS-DONE       VALUE "Y".                                 000041
+002150 01  WS-FUNCTION       PIC X.                                     000042
+002200     88  WS-FN-ADD     VALUE "A" "a".                             000043
+002250     88  WS-FN-CHANGE  VALUE "C" "c".                             000044
+002300     88  WS-FN-DELETE  VALUE "D" "d".                             000045
+002350     88  WS-FN-QUIT    VALUE "Q" "q".                             000046
+002400 01  WS-KEY-ID         PIC XXXXX.                                 000047
+002450 01  WS-NEW-NAME       PIC A(10).                                 000048
+002500 01  WS-NEW-AGE        PIC 99.                                    000049
+002550 01  WS-OLD-NAME       PIC A(10).                                 000050
+002600 01  WS-OLD-AGE        PIC 99.                                    000051
+002650* The logged-on userid is stamped on every audit record and is    000052
+002700* validated against WS-AUTH-TABLE before any update is allowed    000053
+002750 01  WS-USERID         PIC X(8).                                  000054
+002800 01  WS-TIMESTAMP      PIC 9(14).                                 000055
+002850* Appending to the audit log needs it created on its first run    000056
+002900 01  WS-AUDIT-STATUS   PIC XX.                                    000057
+002950* Authorized-userid table, loaded once at start-up from AUTHLIST  000058
+003000 01  WS-AUTH-EOF-SW    PIC X VALUE "N".                           000059
+003050     88  WS-AUTH-EOF   VALUE "Y".                                 000060
+003100 78  WS-MAX-AUTH-USERS VALUE 50.                                  000061
+003150 01  WS-AUTH-CNT       PIC 99 VALUE ZERO.                         000062
+003200 01  WS-AUTH-TABLE.                                               000063
+003250     05  AUTH-ENTRY OCCURS 1 TO 50 TIMES                          000064
+003300             DEPENDING ON WS-AUTH-CNT                             000065
+003350             PIC X(8).                                            000066
+003400 01  WS-AUTH-IDX       PIC 99.                                    000067
+003450 01  WS-SIGNED-ON-SW   PIC X VALUE "N".                           000068
+003500     88  WS-SIGNED-ON  VALUE "Y".                                 000069
+003550* Reasonable-age range, loaded once at start-up from AGERANGE     000070
+003600 01  WS-MIN-AGE        PIC 99 VALUE 16.                           000071
+003650 01  WS-MAX-AGE        PIC 99 VALUE 75.                           000072
+003700 01  WS-AGE-VALID-SW   PIC X VALUE "N".                           000073
+003750     88  WS-AGE-VALID  VALUE "Y".                                 000074
+003800 PROCEDURE DIVISION.                                              000075
+003850 0000-MAIN.                                                       000076
+003900     PERFORM 0500-LOAD-AUTH-LIST.                                 000077
+003950     PERFORM 0600-CAPTURE-LOGON.                                  000078
+004000     PERFORM 0700-LOAD-AGE-RANGE.                                 000079
+004050     IF WS-SIGNED-ON                                              000080
+004100         OPEN I-O EMPLOYEE-MASTER                                 000081
+004150         OPEN EXTEND EMP-AUDIT-LOG                                000082
+004200         IF WS-AUDIT-STATUS = "35"                                000083
+004250             OPEN OUTPUT EMP-AUDIT-LOG                            000084
+004300         END-IF                                                   000085
+004350         PERFORM UNTIL WS-DONE                                    000086
+004400             PERFORM 1000-SHOW-MENU                               000087
+004450             PERFORM 2000-PROCESS-FUNCTION                        000088
+004500         END-PERFORM                                              000089
+004550         CLOSE EMPLOYEE-MASTER                                    000090
+004600         CLOSE EMP-AUDIT-LOG                                      000091
+004650     END-IF.                                                      000092
+004700     STOP RUN.                                                    000093
+004750* Load the authorized-userid table from AUTHLIST. If the file is  000094
+004800* absent default to a single built-in userid so the transaction   000095
+004850* still works in a shop that hasn't set one up yet                000096
+004900 0500-LOAD-AUTH-LIST.                                             000097
+004950     OPEN INPUT AUTH-LIST.                                        000098
+005000     PERFORM UNTIL WS-AUTH-EOF                                    000099
+005050             OR WS-AUTH-CNT = WS-MAX-AUTH-USERS                   000100
+005100         READ AUTH-LIST                                           000101
+005150             AT END                                               000102
+005200                 SET WS-AUTH-EOF TO TRUE                          000103
+005250             NOT AT END                                           000104
+005300                 ADD 1 TO WS-AUTH-CNT                             000105
+005350                 MOVE AUTH-LIST-USERID                            000106
+005400                     TO AUTH-ENTRY (WS-AUTH-CNT)                  000107
+005450         END-READ                                                 000108
+005500     END-PERFORM.                                                 000109
+005550     CLOSE AUTH-LIST.                                             000110
+005600     IF WS-AUTH-CNT = ZERO                                        000111
+005650         MOVE 1 TO WS-AUTH-CNT                                    000112
+005700         MOVE "ADMIN" TO AUTH-ENTRY (1)                           000113
+005750     END-IF.                                                      000114
+005800* Prompt for and accept a userid, then check it against the       000115
+005850* authorized-userid table before the menu is shown                000116
+005900 0600-CAPTURE-LOGON.                                              000117
+005950     DISPLAY "Userid: " WITH NO ADVANCING.                        000118
+006000     ACCEPT WS-USERID.                                            000119
+006050     PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1                      000120
+006100             UNTIL WS-AUTH-IDX > WS-AUTH-CNT                      000121
+006150         IF WS-USERID = AUTH-ENTRY (WS-AUTH-IDX)                  000122
+006200             SET WS-SIGNED-ON TO TRUE                             000123
+006250         END-IF                                                   000124
+006300     END-PERFORM.                                                 000125
+006350     IF NOT WS-SIGNED-ON                                          000126
+006400         DISPLAY "Userid " WS-USERID                              000127
+006450             " is not authorized for employee maintenance."       000128
+006500     END-IF.                                                      000129
+006550* Load the reasonable-age range from AGERANGE. If the file is     000130
+006600* absent default to 16-75                                         000131
+006650 0700-LOAD-AGE-RANGE.                                             000132
+006700     OPEN INPUT AGE-RANGE.                                        000133
+006750     READ AGE-RANGE                                               000134
+006800         AT END                                                   000135
+006850             CONTINUE                                             000136
+006900         NOT AT END                                               000137
+006950             MOVE CTL-MIN-AGE TO WS-MIN-AGE                       000138
+007000             MOVE CTL-MAX-AGE TO WS-MAX-AGE                       000139
+007050     END-READ.                                                    000140
+007100     CLOSE AGE-RANGE.                                             000141
+007150* Prompt for and accept an employee age, re-prompting until it    000142
+007200* falls within WS-MIN-AGE through WS-MAX-AGE                      000143
+007250 0800-GET-VALID-AGE.                                              000144
+007300     MOVE "N" TO WS-AGE-VALID-SW.                                 000145
+007350     PERFORM UNTIL WS-AGE-VALID                                   000146
+007400         DISPLAY "Employee age: " WITH NO ADVANCING               000147
+007450         ACCEPT WS-NEW-AGE                                        000148
+007500         IF WS-NEW-AGE >= WS-MIN-AGE AND                          000149
+007550                 WS-NEW-AGE <= WS-MAX-AGE                         000150
+007600             SET WS-AGE-VALID TO TRUE                             000151
+007650         ELSE                                                     000152
+007700             DISPLAY "Age must be between " WS-MIN-AGE            000153
+007750                 " and " WS-MAX-AGE " - try again."               000154
+007800         END-IF                                                   000155
+007850     END-PERFORM.                                                 000156
+007900* Prompt for and accept the maintenance function for this pass    000157
+007950 1000-SHOW-MENU.                                                  000158
+008000     DISPLAY " ".                                                 000159
+008050     DISPLAY "EMP MAINTENANCE - (A)dd (C)hange (D)elete (Q)uit".  000160
+008100     DISPLAY "Function: " WITH NO ADVANCING.                      000161
+008150     ACCEPT WS-FUNCTION.                                          000162
+008200* Dispatch to the requested add/change/delete paragraph           000163
+008250 2000-PROCESS-FUNCTION.                                           000164
+008300     EVALUATE TRUE                                                000165
+008350         WHEN WS-FN-ADD                                           000166
+008400             PERFORM 3000-ADD-EMPLOYEE                            000167
+008450         WHEN WS-FN-CHANGE                                        000168
+008500             PERFORM 4000-CHANGE-EMPLOYEE                         000169
+008550         WHEN WS-FN-DELETE                                        000170
+008600             PERFORM 5000-DELETE-EMPLOYEE                         000171
+008650         WHEN WS-FN-QUIT                                          000172
+008700             SET WS-DONE TO TRUE                                  000173
+008750         WHEN OTHER                                               000174
+008800             DISPLAY "Invalid function - try again."              000175
+008850     END-EVALUATE.                                                000176
+008900* Add a new employee row keyed by EMP-ID                          000177
+008950 3000-ADD-EMPLOYEE.                                               000178
+009000     DISPLAY "New EMP-ID (5 chars): " WITH NO ADVANCING.          000179
+009050     ACCEPT WS-KEY-ID.                                            000180
+009100     DISPLAY "Employee name: " WITH NO ADVANCING.                 000181
+009150     ACCEPT WS-NEW-NAME.                                          000182
+009200     PERFORM 0800-GET-VALID-AGE.                                  000183
+009250     MOVE WS-KEY-ID   TO EMP-ID OF EMPLOYEE-MASTER-RECORD.        000184
+009300     MOVE WS-NEW-NAME TO EMP-NAME OF EMPLOYEE-MASTER-RECORD.      000185
+009350     MOVE WS-NEW-AGE  TO EMP-AGE OF EMPLOYEE-MASTER-RECORD.       000186
+009400     MOVE FUNCTION CURRENT-DATE (1:8)                             000187
+009450         TO EMP-EFF-DATE OF EMPLOYEE-MASTER-RECORD.               000188
+009500     WRITE EMPLOYEE-MASTER-RECORD                                 000189
+009550         INVALID KEY                                              000190
+009600             DISPLAY "EMP-ID " WS-KEY-ID " already exists."       000191
+009650         NOT INVALID KEY                                          000192
+009700             DISPLAY "Employee " WS-KEY-ID " added."              000193
+009750             PERFORM 9100-AUDIT-ADD                               000194
+009800     END-WRITE.                                                   000195
+009850* Change EMP-NAME/EMP-AGE on an existing employee row             000196
+009900 4000-CHANGE-EMPLOYEE.                                            000197
+009950     DISPLAY "EMP-ID to change: " WITH NO ADVANCING.              000198
+010000     ACCEPT WS-KEY-ID.                                            000199
+010050     MOVE WS-KEY-ID TO EMP-ID OF EMPLOYEE-MASTER-RECORD.          000200
+010100     READ EMPLOYEE-MASTER                                         000201
+010150         INVALID KEY                                              000202
+010200             DISPLAY "EMP-ID " WS-KEY-ID " not found."            000203
+010250         NOT INVALID KEY                                          000204
+010300             MOVE EMP-NAME OF EMPLOYEE-MASTER-RECORD              000205
+010350                 TO WS-OLD-NAME                                   000206
+010400             MOVE EMP-AGE OF EMPLOYEE-MASTER-RECORD TO WS-OLD-AGE 000207
+010450             DISPLAY "New employee name: " WITH NO ADVANCING      000208
+010500             ACCEPT WS-NEW-NAME                                   000209
+010550             PERFORM 0800-GET-VALID-AGE                           000210
+010600             MOVE WS-NEW-NAME TO EMP-NAME OF                      000211
+010650                 EMPLOYEE-MASTER-RECORD                           000212
+010700             MOVE WS-NEW-AGE  TO EMP-AGE OF                       000213
+010750                 EMPLOYEE-MASTER-RECORD                           000214
+010800             MOVE FUNCTION CURRENT-DATE (1:8) TO                  000215
+010850                 EMP-EFF-DATE OF EMPLOYEE-MASTER-RECORD           000216
+010900             REWRITE EMPLOYEE-MASTER-RECORD                       000217
+010950                 INVALID KEY                                      000218
+011000                     DISPLAY "Unable to rewrite " WS-KEY-ID       000219
+011050                 NOT INVALID KEY                                  000220
+011100                     DISPLAY "Employee " WS-KEY-ID " changed."    000221
+011150                     PERFORM 9200-AUDIT-CHANGE                    000222
+011200             END-REWRITE                                          000223
+011250     END-READ.                                                    000224
+011300* Delete an existing employee row by EMP-ID                       000225
+011350 5000-DELETE-EMPLOYEE.                                            000226
+011400     DISPLAY "EMP-ID to delete: " WITH NO ADVANCING.              000227
+011450     ACCEPT WS-KEY-ID.                                            000228
+011500     MOVE WS-KEY-ID TO EMP-ID OF EMPLOYEE-MASTER-RECORD.          000229
+011550     READ EMPLOYEE-MASTER                                         000230
+011600         INVALID KEY                                              000231
+011650             DISPLAY "EMP-ID " WS-KEY-ID " not found."            000232
+011700         NOT INVALID KEY                                          000233
+011750             MOVE EMP-NAME OF EMPLOYEE-MASTER-RECORD              000234
+011800                 TO WS-OLD-NAME                                   000235
+011850             MOVE EMP-AGE OF EMPLOYEE-MASTER-RECORD TO WS-OLD-AGE 000236
+011900             DELETE EMPLOYEE-MASTER                               000237
+011950                 INVALID KEY                                      000238
+012000                     DISPLAY "Unable to delete " WS-KEY-ID        000239
+012050                 NOT INVALID KEY                                  000240
+012100                     DISPLAY "Employee " WS-KEY-ID " deleted."    000241
+012150                     PERFORM 9300-AUDIT-DELETE                    000242
+012200             END-DELETE                                           000243
+012250     END-READ.                                                    000244
+012300* Write an audit record covering both fields set on an ADD        000245
+012350 9100-AUDIT-ADD.                                                  000246
+012400     MOVE SPACES TO WS-OLD-NAME.                                  000247
+012450     MOVE ZERO   TO WS-OLD-AGE.                                   000248
+012500     MOVE "EMP-NAME" TO AUD-FIELD.                                000249
+012550     PERFORM 9900-WRITE-AUDIT-NAME.                               000250
+012600     MOVE "EMP-AGE"  TO AUD-FIELD.                                000251
+012650     PERFORM 9900-WRITE-AUDIT-AGE.                                000252
+012700* Write an audit record for each field actually changed           000253
+012750 9200-AUDIT-CHANGE.                                               000254
+012800     IF WS-OLD-NAME NOT = WS-NEW-NAME                             000255
+012850         MOVE "EMP-NAME" TO AUD-FIELD                             000256
+012900         PERFORM 9900-WRITE-AUDIT-NAME                            000257
+012950     END-IF.                                                      000258
+013000     IF WS-OLD-AGE NOT = WS-NEW-AGE                               000259
+013050         MOVE "EMP-AGE" TO AUD-FIELD                              000260
+013100         PERFORM 9900-WRITE-AUDIT-AGE                             000261
+013150     END-IF.                                                      000262
+013200* Write an audit record covering both fields cleared on a DELETE  000263
+013250 9300-AUDIT-DELETE.                                               000264
+013300     MOVE "DELETE" TO AUD-FIELD.                                  000265
+013350     MOVE WS-OLD-NAME TO AUD-OLD-VALUE.                           000266
+013400     MOVE SPACES      TO AUD-NEW-VALUE.                           000267
+013450     PERFORM 9950-COMPLETE-AUDIT-WRITE.                           000268
+013500     MOVE "EMP-AGE" TO AUD-FIELD.                                 000269
+013550     MOVE WS-OLD-AGE TO AUD-OLD-VALUE.                            000270
+013600     MOVE ZERO       TO WS-NEW-AGE.                               000271
+013650     MOVE WS-NEW-AGE TO AUD-NEW-VALUE.                            000272
+013700     PERFORM 9950-COMPLETE-AUDIT-WRITE.                           000273
+013750* Common audit-record writers for the name and age fields         000274
+013800 9900-WRITE-AUDIT-NAME.                                           000275
+013850     MOVE WS-OLD-NAME TO AUD-OLD-VALUE.                           000276
+013900     MOVE WS-NEW-NAME TO AUD-NEW-VALUE.                           000277
+013950     PERFORM 9950-COMPLETE-AUDIT-WRITE.                           000278
+014000 9900-WRITE-AUDIT-AGE.                                            000279
+014050     MOVE WS-OLD-AGE TO AUD-OLD-VALUE.                            000280
+014100     MOVE WS-NEW-AGE TO AUD-NEW-VALUE.                            000281
+014150     PERFORM 9950-COMPLETE-AUDIT-WRITE.                           000282
+014200* Stamp the key, userid and timestamp and write the audit record  000283
+014250 9950-COMPLETE-AUDIT-WRITE.                                       000284
+014300     MOVE FUNCTION CURRENT-DATE (1:14) TO WS-TIMESTAMP.           000285
+014350     MOVE WS-KEY-ID    TO AUD-EMP-ID.                             000286
+014400     MOVE WS-USERID    TO AUD-USERID.                             000287
+014450     MOVE WS-TIMESTAMP TO AUD-TIMESTAMP.                          000288
+014500     WRITE EMP-AUDIT-RECORD.                                      000289
