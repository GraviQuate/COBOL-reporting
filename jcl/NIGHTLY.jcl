@@ -0,0 +1,85 @@
+//NIGHTLY  JOB (ACCTG01),'NIGHTLY BATCH WINDOW',
+//             CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY BATCH JOB STREAM
+//* Chains the batch counterparts of ACCEPT-DEMO, IF-STATEMENTS,
+//* GROUPED-ARRAYS and PERFORM-UNTIL as successive steps, each
+//* conditioned on every prior step's return code so a failed
+//* step stops the rest of the run instead of compounding bad data.
+//* Every step appends its records-read/written counts to RUNLOG
+//* for the batch-window reconciliation; STEP050 prints the
+//* combined employee/grade performance report once both the
+//* employee master and grade-history files are current for today.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ACCPDEMB
+//*        ACCEPT-DEMO-BATCH - summarizes a day's ACCEPT-DEMO
+//*        transactions
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ACCPTXN  DD   DSN=PROD.BATCH.ACCPTXN,DISP=SHR
+//RUNLOG   DD   DSN=PROD.LOG.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=IFSTMTB,COND=(0,NE,STEP010)
+//*        IF-STATEMENTS-BATCH - grades the class roster and
+//*        appends each result to the grade-history file
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GRDTXN   DD   DSN=PROD.BATCH.GRDTXN,DISP=SHR
+//GRDPARM  DD   DSN=PROD.PARM.GRDPARM,DISP=SHR
+//GRDTERM  DD   DSN=PROD.PARM.GRDTERM,DISP=SHR
+//GRDRPT   DD   SYSOUT=*
+//GRDHIST  DD   DSN=PROD.HIST.GRDHIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//RUNLOG   DD   DSN=PROD.LOG.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=GRPARRS,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//*        GROUPED-ARRAYS - sorts and prints the employee roster,
+//*        duplicate-exception report and CSV extract
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=PROD.MASTER.EMPMAST,DISP=SHR
+//EMPSWK   DD   DSN=&&EMPSWK,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//EMPSRTD  DD   DSN=&&EMPSRTD,DISP=(NEW,DELETE,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5))
+//EMPRPT   DD   SYSOUT=*
+//EMPEXC   DD   SYSOUT=*
+//EMPCSV   DD   DSN=PROD.EXTRACT.EMPCSV,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//RUNLOG   DD   DSN=PROD.LOG.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=PERFUNTL,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//*        PERFORM-UNTIL - parameter-driven counting loop with
+//*        checkpoint/restart; the control-total report is
+//*        DISPLAYed to SYSOUT, not written to its own file
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//LOOPPARM DD   DSN=PROD.PARM.LOOPPARM,DISP=SHR
+//LOOPCKPT DD   DSN=PROD.CKPT.LOOPCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE)
+//RUNLOG   DD   DSN=PROD.LOG.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=PERFREP,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030),(0,NE,STEP040))
+//*        PERF-REPORT - combined employee/grade performance
+//*        report, joining EMPMAST to GRDHIST on employee id
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPMAST  DD   DSN=PROD.MASTER.EMPMAST,DISP=SHR
+//GRDHIST  DD   DSN=PROD.HIST.GRDHIST,DISP=SHR
+//PERFRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
