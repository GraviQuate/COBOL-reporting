@@ -0,0 +1,86 @@
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. ACCEPT-DEMO-BATCH.                                   000002
+000200* Batch variant of ACCEPT-DEMO - processes a whole transaction fil000003
+000250* of 5-digit numbers instead of one interactively-typed NUM per ru000004
+000300 ENVIRONMENT DIVISION.                                            000005
+000350 INPUT-OUTPUT SECTION.                                            000006
+000400 FILE-CONTROL.                                                    000007
+000450     SELECT ACCP-TRANSACTIONS ASSIGN TO "ACCPTXN"                 000008
+000500         ORGANIZATION IS LINE SEQUENTIAL.                         000009
+000550* Run-level control-total log - every batch program appends its   000010
+000600* records-read/written counts here for nightly reconciliation     000011
+000650     SELECT RUN-LOG ASSIGN TO "RUNLOG"                            000012
+000700         ORGANIZATION IS LINE SEQUENTIAL                          000013
+000750         FILE STATUS IS WS-RUNLOG-STATUS.                         000014
+000800 DATA DIVISION.                                                   000015
+000850 FILE SECTION.                                                    000016
+000900 FD  ACCP-TRANSACTIONS.                                           000017
+000950 01  ACCP-TRANSACTION-REC.                                        000018
+001000     05  TXN-NUM   PIC 9(5).                                      000019
+001050 FD  RUN-LOG.                                                     000020
+001100 01  RUN-LOG-RECORD.                                              000021
+001150     COPY RUNLOGREC.                                              000022
+001200 WORKING-STORAGE SECTION.                                         000023
+001250 01  WS-RUNLOG-STATUS  PIC XX.                                    000024
+001300 01  WS-EOF-SW       PIC X VALUE "N".                             000025
+001350     88  END-OF-TXNS VALUE "Y".                                   000026
+001400 01  WS-READ-CNT     PIC 9(7) VALUE ZERO.                         000027
+001450 01  WS-MIN-NUM      PIC 9(5) VALUE 99999.                        000028
+001500 01  WS-MAX-NUM      PIC 9(5) VALUE ZERO.                         000029
+001550 01  WS-TOTAL-NUM    PIC 9(12) VALUE ZERO.                        000030
+001600 01  WS-AVERAGE      PIC 9(5)V9(2).                               000031
+001650 01  WS-AVERAGE-DISP PIC ZZZZ9.99.                                000032
+001700 PROCEDURE DIVISION.                                              000033
+001750 0000-MAIN.                                                       000034
+001800     OPEN INPUT ACCP-TRANSACTIONS.                                000035
+001850     PERFORM UNTIL END-OF-TXNS                                    000036
+001900         READ ACCP-TRANSACTIONS                                   000037
+001950             AT END                                               000038
+002000                 SET END-OF-TXNS TO TRUE                          000039
+002050             NOT AT END                                           000040
+002100                 PERFORM 1000-PROCESS-TRANSACTION                 000041
+002150         END-READ                                                 000042
+002200     END-PERFORM.                                                 000043
+002250     CLOSE ACCP-TRANSACTIONS.                                     000044
+002300     PERFORM 2000-PRINT-SUMMARY.                                  000045
+002350     PERFORM 8000-WRITE-RUN-LOG.                                  000046
+002400     STOP RUN.                                                    000047
+002450* Process one transaction the same way the interactive program    000048
+002500* reports a single inputted number, and accumulate summary totals 000049
+002550 1000-PROCESS-TRANSACTION.                                        000050
+002600     DISPLAY "Number inputted is: " TXN-NUM.                      000051
+002650     ADD 1 TO WS-READ-CNT.                                        000052
+002700     ADD TXN-NUM TO WS-TOTAL-NUM.                                 000053
+002750     IF TXN-NUM < WS-MIN-NUM                                      000054
+002800         MOVE TXN-NUM TO WS-MIN-NUM                               000055
+002850     END-IF.                                                      000056
+002900     IF TXN-NUM > WS-MAX-NUM                                      000057
+002950         MOVE TXN-NUM TO WS-MAX-NUM                               000058
+003000     END-IF.                                                      000059
+003050* Print count read, minimum, maximum and average at end-of-file   000060
+003100 2000-PRINT-SUMMARY.                                              000061
+003150     DISPLAY " ".                                                 000062
+003200     DISPLAY "BATCH SUMMARY".                                     000063
+003250     DISPLAY "Count read: " WS-READ-CNT.                          000064
+003300     IF WS-READ-CNT = 0                                           000065
+003350         DISPLAY "No transactions were read."                     000066
+003400     ELSE                                                         000067
+003450         COMPUTE WS-AVERAGE ROUNDED = WS-TOTAL-NUM / WS-READ-CNT  000068
+003500         MOVE WS-AVERAGE TO WS-AVERAGE-DISP                       000069
+003550         DISPLAY "Minimum:    " WS-MIN-NUM                        000070
+003600         DISPLAY "Maximum:    " WS-MAX-NUM                        000071
+003650         DISPLAY "Average:    " WS-AVERAGE-DISP                   000072
+003700     END-IF.                                                      000073
+003750* Append this run's records-read/records-written to the shared    000074
+003800* run-log for the nightly batch-window reconciliation             000075
+003850 8000-WRITE-RUN-LOG.                                              000076
+003900     OPEN EXTEND RUN-LOG.                                         000077
+003950     IF WS-RUNLOG-STATUS = "35"                                   000078
+004000         OPEN OUTPUT RUN-LOG                                      000079
+004050     END-IF.                                                      000080
+004100     MOVE "ACCPDEMB" TO RUNLOG-PROGRAM.                           000081
+004150     MOVE FUNCTION CURRENT-DATE (1:14) TO RUNLOG-TIMESTAMP.       000082
+004200     MOVE WS-READ-CNT TO RUNLOG-RECORDS-READ.                     000083
+004250     MOVE ZERO TO RUNLOG-RECORDS-WRITTEN.                         000084
+004300     WRITE RUN-LOG-RECORD.                                        000085
+004350     CLOSE RUN-LOG.                                               000086
