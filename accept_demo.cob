@@ -1,13 +1,84 @@
-000100 IDENTIFICATION DIVISION.                                         000100
-000150 PROGRAM-ID. ACCEPT-DEMO.                                         000101
-000200 DATA DIVISION.                                                   000102
-000250 WORKING-STORAGE SECTION.                                         000103
-000250* Numeric 5 digit number                                          000104
-000300 01 NUM PIC 9(5).                                                 000105
-000350 PROCEDURE DIVISION.                                              000106
-000400*    Prints out text without a newline                            000107
-000450     DISPLAY "Input a number (Max 5 digits): " WITH NO ADVANCING. 000108
-000500     ACCEPT NUM.                                                  000109
-000550     DISPLAY "Number inputted is: " NUM.                          000110
-000600     STOP RUN.                                                    000111
-000650* Prints out a 5 digit number inputted by the user                000112
+000100 IDENTIFICATION DIVISION.                                         000001
+000150 PROGRAM-ID. ACCEPT-DEMO.                                         000002
+000200* Width-configurable ACCEPT utility - replaces the separate       000003
+000250* ACCEPT-DEMO/ACCEPTDEMO copies with one program driven by a      000004
+000300* field-width control card (e.g. "3" or "5") read at start-up     000005
+000350 ENVIRONMENT DIVISION.                                            000006
+000400 INPUT-OUTPUT SECTION.                                            000007
+000450 FILE-CONTROL.                                                    000008
+000500* Optional control card - defaults to a 5-digit field if missing  000009
+000550     SELECT OPTIONAL ACCP-CONTROL ASSIGN TO "ACCPCTL"             000010
+000600         ORGANIZATION IS LINE SEQUENTIAL.                         000011
+000650* Error-transaction log - every rejected entry, not just a re-prom000012
+000700     SELECT ACCP-ERROR-LOG ASSIGN TO "ACCPERR"                    000013
+000750         ORGANIZATION IS LINE SEQUENTIAL                          000014
+000800         FILE STATUS IS WS-ACCP-ERR-STATUS.                       000015
+000850 DATA DIVISION.                                                   000016
+000900 FILE SECTION.                                                    000017
+000950 FD  ACCP-CONTROL.                                                000018
+001000 01  ACCP-CONTROL-REC.                                            000019
+001050     05  CTL-WIDTH  PIC 9.                                        000020
+001100 FD  ACCP-ERROR-LOG.                                              000021
+001150 01  ACCP-ERROR-RECORD.                                           000022
+001200     05  ERR-BAD-VALUE  PIC X(9).                                 000023
+001250     05  ERR-TIMESTAMP  PIC 9(14).                                000024
+001300 WORKING-STORAGE SECTION.                                         000025
+001350* Field width for this run - defaulted, then taken from the       000026
+001400* control card if one is present and holds 1-9                    000027
+001450 78  WS-MAX-WIDTH      VALUE 9.                                   000028
+001500 01  WS-WIDTH          PIC 9 VALUE 5.                             000029
+001550* Raw keyboard entry, validated numeric before it is used         000030
+001600 01 WS-RAW-INPUT   PIC X(9) VALUE SPACES.                         000031
+001650 01 WS-VALID-SW    PIC X VALUE "N".                               000032
+001700     88 WS-VALID-ENTRY VALUE "Y".                                 000033
+001750 01 WS-REJECT-CNT  PIC 9(3) VALUE ZERO.                           000034
+001800* Appending to the error log needs it created on its first run    000035
+001850 01 WS-ACCP-ERR-STATUS PIC XX.                                    000036
+001900 PROCEDURE DIVISION.                                              000037
+001950 0000-MAIN.                                                       000038
+002000     PERFORM 1000-GET-FIELD-WIDTH.                                000039
+002050     OPEN EXTEND ACCP-ERROR-LOG.                                  000040
+002100     IF WS-ACCP-ERR-STATUS = "35"                                 000041
+002150         OPEN OUTPUT ACCP-ERROR-LOG                               000042
+002200     END-IF.                                                      000043
+002250     PERFORM UNTIL WS-VALID-ENTRY                                 000044
+002300         DISPLAY "Input a number (Max " WS-WIDTH                  000045
+002350             " digits): " WITH NO ADVANCING                       000046
+002400         ACCEPT WS-RAW-INPUT (1:WS-WIDTH)                         000047
+002450         IF WS-RAW-INPUT (1:WS-WIDTH) IS NUMERIC                  000048
+002500             SET WS-VALID-ENTRY TO TRUE                           000049
+002550         ELSE                                                     000050
+002600             ADD 1 TO WS-REJECT-CNT                               000051
+002650             DISPLAY "Invalid entry - digits only, try again."    000052
+002700             PERFORM 9000-LOG-REJECTED-ENTRY                      000053
+002750         END-IF                                                   000054
+002800     END-PERFORM.                                                 000055
+002850     CLOSE ACCP-ERROR-LOG.                                        000056
+002900     DISPLAY "Number inputted is: " WS-RAW-INPUT (1:WS-WIDTH).    000057
+002950     IF WS-REJECT-CNT > 0                                         000058
+003000         DISPLAY WS-REJECT-CNT " invalid entr" WITH NO ADVANCING  000059
+003050         IF WS-REJECT-CNT = 1                                     000060
+003100             DISPLAY "y rejected before this one."                000061
+003150         ELSE                                                     000062
+003200             DISPLAY "ies rejected before this one."              000063
+003250         END-IF                                                   000064
+003300     END-IF.                                                      000065
+003350     STOP RUN.                                                    000066
+003400* Read the field-width control card, defaulting to 5 if it is     000067
+003450* missing, blank, or outside the 1-9 range this program supports  000068
+003500 1000-GET-FIELD-WIDTH.                                            000069
+003550     OPEN INPUT ACCP-CONTROL.                                     000070
+003600     READ ACCP-CONTROL                                            000071
+003650         AT END                                                   000072
+003700             CONTINUE                                             000073
+003750         NOT AT END                                               000074
+003800             IF CTL-WIDTH > 0 AND CTL-WIDTH <= WS-MAX-WIDTH       000075
+003850                 MOVE CTL-WIDTH TO WS-WIDTH                       000076
+003900             END-IF                                               000077
+003950     END-READ.                                                    000078
+004000     CLOSE ACCP-CONTROL.                                          000079
+004050* Append the rejected value and a timestamp to the error log      000080
+004100 9000-LOG-REJECTED-ENTRY.                                         000081
+004150     MOVE WS-RAW-INPUT TO ERR-BAD-VALUE.                          000082
+004200     MOVE FUNCTION CURRENT-DATE (1:14) TO ERR-TIMESTAMP.          000083
+004250     WRITE ACCP-ERROR-RECORD.                                     000084
